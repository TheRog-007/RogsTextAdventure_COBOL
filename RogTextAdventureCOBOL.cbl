@@ -1,1175 +1,2166 @@
-      ******************************************************************
-      * Author: Roger Williams
-      * Date:   01/08/2024
-      * Purpose:Text Adventure!
-      *
-      *Converted from Visual Basic
-      *
-      *written in OpenCobolIDE
-      *
-      *
-      *Needed a LOT of fettling as the two languages are HUGELY
-      *different, yet old COBOL has in some ways more power than ANY
-      *modern language and its much faster and unhackable!
-      *
-      *One major downside is cannot declare variables in paragraphs!
-      *hence one big mass of variables at the top of the code, also can
-      *make debugging hard, plus it doesnt have a debugger!
-      *
-      *intro screen and level text files needed MAJOR editing as
-      *COBOL only supports 80 columns and 30 rows AND COBOL expects files
-      *to have FIXED length field data
-      *
-      *NOTE: where possible Visual Basic comments are included, being
-      *      radically different to VB in many ways has actually
-      *      sparked the development of a more advanced parser
-      *      due to COBOLs simpler string manipulation functions!
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ROGsTextAdventureCOBOL.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-      *define data files and access
-       FILE-CONTROL.
-           SELECT FILE-INTRO1 ASSIGN TO
-             STR-INTRO1NAME
-             ORGANISATION IS LINE SEQUENTIAL.
-
-           SELECT FILE-INTRO2 ASSIGN TO
-             STR-INTRO2NAME
-             ORGANISATION IS LINE SEQUENTIAL.
-
-           SELECT FILE-LEVEL1 ASSIGN TO
-             STR-LEVEL1NAME
-             ORGANISATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-      *define tables for reading intro screens into
-       FD FILE-INTRO1.
-           01 REC-INTRO1.
-              03 INTRO1-LINE  PIC X(80).
-
-       FD FILE-INTRO2.
-           01 REC-INTRO2.
-              03 INTRO2-LINE  PIC X(80).
-      *define tbale for reading room data into
-       FD FILE-LEVEL1.
-           01 REC-ROOM-READ.
-              05 INT-ROOMID-READ PIC 99 VALUE ZEROS.
-      *    'next 4 properties determine which room this one leads to 0 = no room!
-              05 INT-NEXTROOMNORTH-READ PIC 99 VALUE ZEROS.
-              05 INT-NEXTROOMSOUTH-READ PIC 99 VALUE ZEROS.
-              05 INT-NEXTROOMEAST-READ PIC 99 VALUE ZEROS.
-              05 INT-NEXTROOMWEST-READ PIC 99 VALUE ZEROS.
-      *'used for text to describe room to player
-              05 STR-DESC1-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC2-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC3-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC4-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC5-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC6-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC7-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC8-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC9-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC10-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC11-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC12-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC13-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC14-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC15-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC16-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC17-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC18-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC19-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC20-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC21-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC22-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC23-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC24-READ PIC X(80) VALUE SPACES.
-              05 STR-DESC25-READ PIC X(80) VALUE SPACES.
-
-
-       WORKING-STORAGE SECTION.
-      *    define file location vars
-      *    NOTE: using level 77 on purpose as these vars have no children
-           01 STR-PROJECTPATH PIC X(200)
-             VALUE "C:\projects\COBOL\Projects\RogTextAdventureCOBOL\".
-           77 STR-INTRO1NAME PIC X(60) VALUE "INTROSCR1_COBOL.TXT".
-           77 STR-INTRO2NAME PIC X(60) VALUE "INTROSCR2_COBOL.TXT".
-           77 STR-LEVEL1NAME PIC X(60) VALUE "LEVEL1_COBOL.TXT".
-
-      *    room class vars allow maximum of 40 rooms per level
-      *
-           01 REC-ROOM-INTERNAL.
-            03 REC-ROOM OCCURS 40 TIMES.
-              05 INT-ROOMID PIC 99 VALUE ZEROES.
-      *    'next 4 propoerties determine which room this one leads to 0=no room!
-              05 INT-NEXTROOMNORTH PIC 99 VALUE ZEROES.
-              05 INT-NEXTROOMSOUTH PIC 99 VALUE ZEROES.
-              05 INT-NEXTROOMEAST PIC 99 VALUE ZEROES.
-              05 INT-NEXTROOMWEST PIC 99 VALUE ZEROES.
-      *'used for text to describe room to player
-              05 STR-DESC-INT1 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT2 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT3 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT4 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT5 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT6 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT7 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT8 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT9 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT10 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT11 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT12 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT13 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT14 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT15 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT16 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT17 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT18 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT19 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT20 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT21 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT22 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT23 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT24 PIC X(80) VALUE SPACES.
-              05 STR-DESC-INT25 PIC X(80) VALUE SPACES.
-
-      *    stores maximum number of rooms in current level
-           77 INT-NUMROOMS PIC 99 VALUE ZEROS.
-      *    stores current room ID
-           77 INT-CURROOM PIC 99 VALUE 1.
-
-      *********************************************************
-      *    parser vars
-      *
-      *internal lists below converted into COBOL tables
-      *
-      *    Private ReadOnly lstVerbs As New List(Of String)({"be", "have", "do", "go", "get", "make", "know", "take", "see", "look", "give", "need", "put", "get", "let", "begin", "create", "start", "run", "move", "creep",
-      *                                                    "hold", "use", "include", "set", "stop", "allow", "appear", "destroy", "kill", "disable", "enable", "open", "close", "run", "talk", "listen", "walk"})
-      *    Private ReadOnly lstNouns As New List(Of String)({"exit", "my", "you", "them", "they", "him", "she", "me", "their", "knIFe", "apple", "bread", "sword", "dragon", "knight", "key", "plate", "cnadle", "matches", "door", "exit"})
-      *    Private ReadOnly lstAdjectives As New List(Of String)({"new", "old", "box", "first", "last", "current", "low", "high", "partial", "full", "common", "late", "early", "on", "used", "alert", "away", "forward", "backward",
-      *                                                  "left", "right"})
-      *    Private ReadOnly lstPrepositions As New List(Of String)({"in", "of", "with", "to", "behind", "when", "why", "while", "kind", "by", "under", "before", "up", "down", "between"})
-      *    Private ReadOnly lstDirections As New List(Of String)({"north", "south", "east", "west"})
-      *
-
-       01 LST-VERBS-INTERNAL.
-         05 FILLER PIC X(20) VALUE "be".
-         05 FILLER PIC X(20) VALUE "have".
-         05 FILLER PIC X(20) VALUE "do".
-         05 FILLER PIC X(20) VALUE "go".
-         05 FILLER PIC X(20) VALUE "get".
-         05 FILLER PIC X(20) VALUE "make".
-         05 FILLER PIC X(20) VALUE "know".
-         05 FILLER PIC X(20) VALUE "take".
-         05 FILLER PIC X(20) VALUE "see".
-         05 FILLER PIC X(20) VALUE "look".
-         05 FILLER PIC X(20) VALUE "give".
-         05 FILLER PIC X(20) VALUE "need".
-         05 FILLER PIC X(20) VALUE "put".
-         05 FILLER PIC X(20) VALUE "get".
-         05 FILLER PIC X(20) VALUE "let".
-         05 FILLER PIC X(20) VALUE "begin".
-         05 FILLER PIC X(20) VALUE "create".
-         05 FILLER PIC X(20) VALUE "start".
-         05 FILLER PIC X(20) VALUE "run".
-         05 FILLER PIC X(20) VALUE "move".
-         05 FILLER PIC X(20) VALUE "creep".
-         05 FILLER PIC X(20) VALUE "hold".
-         05 FILLER PIC X(20) VALUE "use".
-         05 FILLER PIC X(20) VALUE "include".
-         05 FILLER PIC X(20) VALUE "set".
-         05 FILLER PIC X(20) VALUE "stop".
-         05 FILLER PIC X(20) VALUE "allow".
-         05 FILLER PIC X(20) VALUE "appear".
-         05 FILLER PIC X(20) VALUE "destroy".
-         05 FILLER PIC X(20) VALUE "kill".
-         05 FILLER PIC X(20) VALUE "disable".
-         05 FILLER PIC X(20) VALUE "enable".
-         05 FILLER PIC X(20) VALUE "open".
-         05 FILLER PIC X(20) VALUE "close".
-         05 FILLER PIC X(20) VALUE "run".
-         05 FILLER PIC X(20) VALUE "talk".
-         05 FILLER PIC X(20) VALUE "listen".
-         05 FILLER PIC X(20) VALUE "walk".
-      *    this bit allows programmatic acces to the table values
-       01 LST-VERBS-REDEF REDEFINES LST-VERBS-INTERNAL.
-         05 LST-VERBS OCCURS 38 TIMES PIC X(20).
-
-       01 LST-NOUNS-INTERNAL.
-         05 FILLER PIC X(20) VALUE "exit".
-         05 FILLER PIC X(20) VALUE "my".
-         05 FILLER PIC X(20) VALUE "you".
-         05 FILLER PIC X(20) VALUE "them".
-         05 FILLER PIC X(20) VALUE "they".
-         05 FILLER PIC X(20) VALUE "him".
-         05 FILLER PIC X(20) VALUE "she".
-         05 FILLER PIC X(20) VALUE "me".
-         05 FILLER PIC X(20) VALUE "their".
-         05 FILLER PIC X(20) VALUE "knIFe".
-         05 FILLER PIC X(20) VALUE "apple".
-         05 FILLER PIC X(20) VALUE "bread".
-         05 FILLER PIC X(20) VALUE "sword".
-         05 FILLER PIC X(20) VALUE "dragon".
-         05 FILLER PIC X(20) VALUE "knight".
-         05 FILLER PIC X(20) VALUE "key".
-         05 FILLER PIC X(20) VALUE "plate".
-         05 FILLER PIC X(20) VALUE "caNdle".
-         05 FILLER PIC X(20) VALUE "matches".
-         05 FILLER PIC X(20) VALUE "door".
-         05 FILLER PIC X(20) VALUE "exit".
-      *    this bit allows programmatic acces to the table values
-       01 LST-NOUNS-REDEF REDEFINES LST-NOUNS-INTERNAL.
-         05 LST-NOUNS OCCURS 21 TIMES PIC X(20).
-
-       01 LST-ADJECTIVES-INTERNAL.
-         05 FILLER PIC X(20) VALUE "new".
-         05 FILLER PIC X(20) VALUE "old".
-         05 FILLER PIC X(20) VALUE "box".
-         05 FILLER PIC X(20) VALUE "first".
-         05 FILLER PIC X(20) VALUE "last".
-         05 FILLER PIC X(20) VALUE "current".
-         05 FILLER PIC X(20) VALUE "low".
-         05 FILLER PIC X(20) VALUE "high".
-         05 FILLER PIC X(20) VALUE "partial".
-         05 FILLER PIC X(20) VALUE "full".
-         05 FILLER PIC X(20) VALUE "common".
-         05 FILLER PIC X(20) VALUE "late\".
-         05 FILLER PIC X(20) VALUE "early".
-         05 FILLER PIC X(20) VALUE "on".
-         05 FILLER PIC X(20) VALUE "used".
-         05 FILLER PIC X(20) VALUE "alert".
-         05 FILLER PIC X(20) VALUE "away".
-         05 FILLER PIC X(20) VALUE "forward".
-         05 FILLER PIC X(20) VALUE "backward".
-         05 FILLER PIC X(20) VALUE "left".
-         05 FILLER PIC X(20) VALUE "right".
-      *    this bit allows programmatic acces to the table values
-       01 LST-ADJECTIVES-REDEF REDEFINES LST-ADJECTIVES-INTERNAL.
-         05 LST-ADJECTIVES OCCURS 21 TIMES PIC X(20).
-
-       01 LST-PREPOSITIONS-INTERNAL.
-         05 FILLER PIC X(20) VALUE "in".
-         05 FILLER PIC X(20) VALUE "of".
-         05 FILLER PIC X(20) VALUE "with".
-         05 FILLER PIC X(20) VALUE "to".
-         05 FILLER PIC X(20) VALUE "behind".
-         05 FILLER PIC X(20) VALUE "when".
-         05 FILLER PIC X(20) VALUE "why".
-         05 FILLER PIC X(20) VALUE "while".
-         05 FILLER PIC X(20) VALUE "kind".
-         05 FILLER PIC X(20) VALUE "by".
-         05 FILLER PIC X(20) VALUE "under".
-         05 FILLER PIC X(20) VALUE "before".
-         05 FILLER PIC X(20) VALUE "up".
-         05 FILLER PIC X(20) VALUE "down".
-         05 FILLER PIC X(20) VALUE "between".
-      *    this bit allows programmatic acces to the table values
-       01 LST-PREPOSITION-REDEF REDEFINES LST-PREPOSITIONs-INTERNAL.
-         05 LST-PREPOSITIONS OCCURS 15 TIMES PIC X(20).
-
-       01 LST-DIRECTIONS-INTERNAL.
-         05 FILLER PIC X(20) VALUE "north".
-         05 FILLER PIC X(20) VALUE "south".
-         05 FILLER PIC X(20) VALUE "east".
-         05 FILLER PIC X(20) VALUE "west".
-      *    this bit allows programmatic acces to the table values
-       01 LST-DIRECTIONS-REDEF REDEFINES LST-DIRECTIONS-INTERNAL.
-         05 LST-DIRECTIONS OCCURS 4 TIMES PIC X(20).
-
-      *    list/table sizes
-       77 INT-NUMVERBS PIC 99 VALUE 38.
-       77 INT-NUMPREPOSITIONS PIC 99 VALUE 15.
-       77 INT-NUMDIRECTIONS PIC 9 VALUE 4.
-       77 INT-NUMVADJECTIVES PIC 99 VALUE 21.
-       77 INT-NUMNOUNS PIC 99 VALUE 21.
-
-      *    handle EOF for each file
-       77 ENDOFINTROFILE1 PIC 9(01) VALUE 0.
-       77 ENDOFINTROFILE2 PIC 9(01) VALUE 0.
-       77 ENDOFLEVELFILE PIC 9(01) VALUE 0.
-
-      *    used by 0500-GETSTRINGLENGTH
-       77 INT-LENGTH PIC 999 VALUE ZEROS.
-       77 INT-COUNTOFLEADINGSPACES PIC 999 VALUE ZEROS.
-       77 STR-GETLENGTH PIC X(20) VALUE SPACES.
-
-      *    public vars
-       77 STR-NOUN PIC X(20) VALUE SPACES.
-       77 STR-VERB PIC X(20) VALUE SPACES.
-       77 STR-ADJECTIVE PIC X(20) VALUE SPACES.
-       77 STR-PREPOSITION PIC X(20) VALUE SPACES.
-       77 STR-DIRECTION PIC X(20) VALUE SPACES.
-
-      *    used for parsing user input
-       77 INT-COUNT PIC 9 VALUE ZERO.
-       77 INT-COUNTFOUND PIC 9 VALUE ZERO.
-       77 STR-TEMP1 PIC X(20) VALUE SPACES.
-       77 STR-RESULT1 PIC X(20) VALUE SPACES.
-       77 STR-RESULT2 PIC X(20) VALUE SPACES.
-       77 STR-RESULT3 PIC X(20) VALUE SPACES.
-       77 STR-RESULT4 PIC X(20) VALUE SPACES.
-
-      *    these used by the WAIT procedure
-       77 INT-WAIT5SECONDS PIC 99999999 VALUE 50000000.
-       77 INT-WAIT3SECONDS PIC 99999999 VALUE 30000000.
-       77 BLN-WAIT3SECONDS PIC X VALUE "Y".
-       77 BLN-WAIT5SECONDS PIC X VALUE "Y".
-      *    read by showroom if 1 show first screen
-       77 INT-ROOMNUMBER PIC 99 VALUE 1.
-      *    end of game xhexker
-       77 BLN-ENDOFGAME PIC X VALUE "N".
-
-      *    other vars
-       77 BLN-ISOK PIC X VALUE "Y".
-       77 BLN-VALIDDIRECTION PIC X VALUE "N".
-       77 BLN-OK PIC X VALUE "Y".
-       77 BYT-WHAT PIC 9 VALUE ZERO.
-       77 BYT-VALID PIC 99 VALUE 1.
-       77 STR-TEMP2 PIC X(255) VALUE SPACES.
-       77 INT-NUM PIC 99 VALUE 1.
-       77 INT-NUM1 PIC 99 VALUE ZEROS.
-       77 INT-NUM2 PIC 99 VALUE ZEROS.
-       77 INT-NUM3 PIC 99 VALUE ZEROS.
-       77 INT-NUMWAIT PIC 99999999 VALUE ZEROS.
-       77 INT-START PIC 99 VALUE ZEROS.
-       77 STR-BLANKLINE PIC X(80) VALUE SPACES.
-       77 STR-OUTPUT PIC X(80) VALUE SPACES.
-       77 STR-INPUT PIC X(20) VALUE SPACES.
-       77 INT-LINESPRINTED PIC 99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      *    open intro files to test they exist
-           OPEN INPUT FILE-INTRO1.
-           OPEN INPUT FILE-INTRO2.
-
-      *    configure eof trap
-           READ FILE-INTRO1
-                 AT END MOVE 1 TO ENDOFINTROFILE1
-           END-READ.
-
-      *    check file has data
-           IF ENDOFINTROFILE1 EQUALS 1
-              DISPLAY "ERROR OPENING FILE"
-              STOP RUN
-           END-IF.
-
-      *    configure eof trap
-           READ FILE-INTRO2
-                 AT END MOVE 1 TO ENDOFINTROFILE2
-           END-READ.
-
-      *    check file has data
-           IF ENDOFINTROFILE2 EQUALS 1
-              DISPLAY "ERROR OPENING FILE"
-              STOP RUN
-           END-IF.
-
-           PERFORM 0006-INIT.
-
-      *     main routine
-           MOVE SPACES TO STR-INPUT.
-
-      *    loop till user wants to leave
-           PERFORM TEST AFTER UNTIL STR-INPUT EQUALS "exit"
-      *    reset valid direction VALUE
-           MOVE "N" TO BLN-VALIDDIRECTION
-      *    get user instruction
-           ACCEPT STR-INPUT
-      *    convert to lowercase
-           MOVE FUNCTION LOWER-CASE(STR-INPUT) TO STR-INPUT
-      *   'validate entry
-           PERFORM 0200-PARSEINPUT
-      *      'is it ok?
-            IF BLN-ISOK EQUALS "Y" THEN
-      *          'check for movement verb
-               IF STR-RESULT1 EQUALS "go" OR
-                  STR-RESULT1 EQUALS "move" THEN
-      *         'set to current room number - why? because IF the direction is VALID
-      *         'the room number will change
-                  MOVE INT-CURROOM TO INT-NUM
-      *           reset valid direction var
-                  MOVE "N" TO BLN-VALIDDIRECTION
-      *              'south is forward, north backward, east/west left/right
-                 IF STR-DIRECTION EQUALS "north" AND
-                     INT-NEXTROOMNORTH(INT-NUM) NOT EQUAL TO 0 THEN
-      *                  'move north
-                     MOVE INT-NEXTROOMNORTH(INT-NUM) TO INT-CURROOM
-                     MOVE "Y" TO BLN-VALIDDIRECTION
-                 END-IF
-                 IF STR-DIRECTION EQUALS  "south" AND
-                    INT-NEXTROOMSOUTH(INT-NUM) NOT EQUAL TO 0 THEN
-      *                    'move south
-                      MOVE INT-NEXTROOMSOUTH(INT-NUM) TO INT-CURROOM
-                      MOVE "Y" TO BLN-VALIDDIRECTION
-                 END-IF
-                 IF STR-DIRECTION EQUALS "east" AND
-                    INT-NEXTROOMEAST(INT-NUM) NOT EQUAL TO 0 THEN
-      *                     'move east
-                    MOVE INT-NEXTROOMEAST(INT-NUM) TO INT-CURROOM
-                    MOVE "Y" TO BLN-VALIDDIRECTION
-                 END-IF
-                 IF STR-DIRECTION EQUALS "west" AND
-                    INT-NEXTROOMWEST(INT-NUM) NOT EQUAL TO 0 THEN
-      *                     'move west
-                    MOVE INT-NEXTROOMWEST(INT-NUM) TO INT-CURROOM
-                    MOVE "Y" TO BLN-VALIDDIRECTION
-                 END-IF
-
-                 IF BLN-VALIDDIRECTION EQUALS "N" THEN
-      *                  'direction entered does not exist?
-                  DISPLAY "Sorry! - Direction entered isnt "
-                          "available! Please try again"
-      *               'wait before redrawing screen
-                  MOVE "N" TO BLN-WAIT5SECONDS
-                  PERFORM 0002-WAIT
-                 END-IF
-
-      *             'IF command not acceptable dont change rooms
-                 IF INT-NUM EQUALS INT-CURROOM THEN
-                    DISPLAY "Sorry! - Unregonised Command! "
-                            "Please try again"
-                    MOVE SPACES TO STR-INPUT
-      *                   'wait before redrawing screen
-                    MOVE "N" TO BLN-WAIT5SECONDS
-                    PERFORM 0002-WAIT
-                 END-IF
-
-      *              'shows new or even existing room
-      *              clsCurRoom EQUALS lstRooms.Find(Function(clsCurRoomsFind) clsCurRoomsFind.ID EQUALS  INT-CURROOM)
-                 MOVE 1 TO INT-NUM1
-      *          find room to move to
-                 PERFORM 0205-LOOKFORROOM TEST AFTER
-                 UNTIL INT-NUM1 GREATER THAN INT-NUMROOMS
-
-      *              'show room to player pass 0 as not first room
-                 MOVE 0 TO INT-ROOMNUMBER
-                 PERFORM 0003-SHOWROOM
-
-      *              'has user lost/won the game?
-                 PERFORM 0004-CHECKIFEND
-
-                 IF BLN-ENDOFGAME EQUALS "Y" THEN
-      *                  'set text input to "exit" this causes the game to end
-                     MOVE "exit" TO STR-INPUT
-                 END-IF
-               ELSE
-      *              'ignore help and exit commands only show error for commands not understood
-      *              'NOTE: check game logic - can this be refactored away?
-                 IF STR-RESULT1 NOT EQUAL TO "help" AND
-                    STR-RESULT1 NOT EQUAL TO "exit" THEN
-                    DISPLAY "Unregonised command, please try again!"
-
-      *              'ignore exit command
-                    IF STR-INPUT NOT EQUAL TO "exit" THEN
-      *                  'clear last command
-                       MOVE SPACES TO STR-INPUT
-      *                 'give user time to see error
-                       MOVE "N" TO BLN-WAIT5SECONDS
-                       PERFORM 0002-WAIT
-                       PERFORM 0003-SHOWROOM
-                    END-IF
-                 END-IF
-
-                 IF STR-RESULT1 EQUAL TO "help" THEN
-      *             'clear last command
-                     MOVE SPACES TO STR-INPUT
-      *              'give user time to see error
-                     MOVE "N" TO BLN-WAIT5SECONDS
-                     PERFORM 0002-WAIT
-                     PERFORM 0003-SHOWROOM
-                 END-IF
-               END-IF
-            ELSE
-      *          'IF command not understood and not "exit"
-              IF STR-INPUT NOT EQUAL TO "exit" THEN
-                 DISPLAY "Unregonised command, please try again!"
-      *             'clear last command
-                 MOVE SPACES TO STR-INPUT
-      *              'give user time to see error
-                 MOVE "N" TO BLN-WAIT5SECONDS
-                 PERFORM 0002-WAIT
-                 PERFORM 0003-SHOWROOM
-              END-IF
-            END-IF
-           END-PERFORM.
-
-
-            STOP RUN.
-
-      *    ***other paragraphs**************
-
-       0000-CLEARSCREEN.
-      *    prints 40 blank lines to the console
-           PERFORM 30 TIMES
-             DISPLAY STR-BLANKLINE
-           END-PERFORM.
-
-       0001-SHOWINTRO.
-      *    show intro screen 1
-           PERFORM UNTIL ENDOFINTROFILE1 EQUALS 1
-              DISPLAY INTRO1-LINE
-              READ FILE-INTRO1 INTO REC-INTRO1
-                   AT END MOVE 1 TO ENDOFINTROFILE1
-              END-READ
-           END-PERFORM.
-
-           CLOSE FILE-INTRO1.
-
-      *    let user see screen!
-           MOVE "Y" TO BLN-WAIT5SECONDS.
-
-           PERFORM 0002-WAIT.
-           PERFORM 0000-CLEARSCREEN.
-
-      *    show intro screen 2
-           PERFORM UNTIL ENDOFINTROFILE2 EQUALS 1
-              DISPLAY INTRO2-LINE
-              READ FILE-INTRO2 INTO REC-INTRO2
-                   AT END MOVE 1 TO ENDOFINTROFILE2
-              END-READ
-           END-PERFORM.
-
-           CLOSE FILE-INTRO2.
-
-      *    LET USER SEE SCREEN
-           PERFORM 0002-WAIT.
-           PERFORM 0000-CLEARSCREEN.
-
-       0002-WAIT.
-      *    Created 01/08/2024 By Roger Williams
-      *
-      *    waits 5 seconds
-           MOVE 0 TO INT-NUMWAIT.
-
-      *     90000000 - 10 seconds
-      *    wait so user can see screen
-           PERFORM UNTIL INT-NUMWAIT EQUALS 50000000
-             ADD 1 TO INT-NUMWAIT
-           END-PERFORM.
-
-       0003-SHOWROOM.
-      *    Created 01/08/2024 By Roger Williams
-      *
-      *    shows room to user if INT-ROOMNUMBER EQUALS 1
-      *    then shows FIRST room
-      *
-
-           IF INT-ROOMNUMBER EQUALS 1 THEN
-              DISPLAY STR-DESC-INT1(1)
-              DISPLAY STR-DESC-INT2(1)
-              DISPLAY STR-DESC-INT3(1)
-              DISPLAY STR-DESC-INT4(1)
-              DISPLAY STR-DESC-INT5(1)
-              DISPLAY STR-DESC-INT6(1)
-              DISPLAY STR-DESC-INT7(1)
-              DISPLAY STR-DESC-INT8(1)
-              DISPLAY STR-DESC-INT9(1)
-              DISPLAY STR-DESC-INT10(1)
-              DISPLAY STR-DESC-INT11(1)
-              DISPLAY STR-DESC-INT12(1)
-              DISPLAY STR-DESC-INT13(1)
-              DISPLAY STR-DESC-INT14(1)
-              DISPLAY STR-DESC-INT15(1)
-              DISPLAY STR-DESC-INT16(1)
-              DISPLAY STR-DESC-INT17(1)
-              DISPLAY STR-DESC-INT18(1)
-              DISPLAY STR-DESC-INT19(1)
-              DISPLAY STR-DESC-INT20(1)
-              DISPLAY STR-DESC-INT21(1)
-              DISPLAY STR-DESC-INT22(1)
-              DISPLAY STR-DESC-INT23(1)
-              DISPLAY STR-DESC-INT24(1)
-              DISPLAY STR-DESC-INT25(1)
-              MOVE ZERO TO INT-ROOMNUMBER
-           ELSE
-              DISPLAY STR-DESC-INT1(INT-CURROOM)
-              DISPLAY STR-DESC-INT2(INT-CURROOM)
-              DISPLAY STR-DESC-INT3(INT-CURROOM)
-              DISPLAY STR-DESC-INT4(INT-CURROOM)
-              DISPLAY STR-DESC-INT5(INT-CURROOM)
-              DISPLAY STR-DESC-INT6(INT-CURROOM)
-              DISPLAY STR-DESC-INT7(INT-CURROOM)
-              DISPLAY STR-DESC-INT8(INT-CURROOM)
-              DISPLAY STR-DESC-INT9(INT-CURROOM)
-              DISPLAY STR-DESC-INT10(INT-CURROOM)
-              DISPLAY STR-DESC-INT11(INT-CURROOM)
-              DISPLAY STR-DESC-INT12(INT-CURROOM)
-              DISPLAY STR-DESC-INT13(INT-CURROOM)
-              DISPLAY STR-DESC-INT14(INT-CURROOM)
-              DISPLAY STR-DESC-INT15(INT-CURROOM)
-              DISPLAY STR-DESC-INT16(INT-CURROOM)
-              DISPLAY STR-DESC-INT17(INT-CURROOM)
-              DISPLAY STR-DESC-INT18(INT-CURROOM)
-              DISPLAY STR-DESC-INT19(INT-CURROOM)
-              DISPLAY STR-DESC-INT20(INT-CURROOM)
-              DISPLAY STR-DESC-INT21(INT-CURROOM)
-              DISPLAY STR-DESC-INT22(INT-CURROOM)
-              DISPLAY STR-DESC-INT23(INT-CURROOM)
-              DISPLAY STR-DESC-INT24(INT-CURROOM)
-              DISPLAY STR-DESC-INT25(INT-CURROOM)
-            END-IF.
-
-
-       0004-CHECKIFEND.
-      *    Created 01/08/2024 By Roger Williams
-      *
-      *    checks if game has ended if so sets
-      *    BLN-ENDOFGAME to Y
-
-      *    Return clsCurRoom.NextRoomEast EQUALS 0 And clsCurRoom.NextRoomNorth EQUALS 0 And clsCurRoom.NextRoomSouth EQUALS 0 And clsCurRoom.NextRoomWest EQUALS 0
-           IF INT-NEXTROOMNORTH(INT-CURROOM) EQUALS ZERO AND
-              INT-NEXTROOMSOUTH(INT-CURROOM) EQUALS ZERO AND
-              INT-NEXTROOMEAST(INT-CURROOM) EQUALS ZERO AND
-              INT-NEXTROOMWEST(INT-CURROOM) EQUALS ZERO THEN
-              MOVE "Y" TO BLN-ENDOFGAME.
-
-       0005-LOADLEVEL.
-      *  'Created 23/07/2024 By Roger Williams
-      *  '
-      *  'loads level 1 from level1.txt into lstRooms which is a collection of clsGameRooms
-      *  'level text file format matches the class structure
-      *  '
-           MOVE 1 TO INT-NUMROOMS
-           OPEN INPUT FILE-LEVEL1.
-
-      *    configure eof trap
-           READ FILE-LEVEL1
-                 AT END MOVE 1 TO ENDOFLEVELFILE
-           END-READ.
-      *    check file has data
-           IF ENDOFLEVELFILE EQUALS 1
-              DISPLAY "ERROR OPENING LEVEL FILE"
-              STOP RUN
-           END-IF.
-
-           MOVE 1 TO INT-NUMROOMS.
-
-           PERFORM UNTIL ENDOFLEVELFILE EQUALS 1
-      *      store room data
-             MOVE REC-ROOM-READ TO REC-ROOM(INT-NUMROOMS)
-             INITIALISE REC-ROOM-READ
-
-             READ FILE-LEVEL1 INTO REC-ROOM-READ
-                   AT END
-                      MOVE 1 TO ENDOFLEVELFILE
-             END-READ
-      *     increment room counter
-             ADD 1 TO INT-NUMROOMS
-           END-PERFORM.
-
-           CLOSE FILE-LEVEL1.
-
-
-       0006-INIT.
-           PERFORM 0000-CLEARSCREEN.
-           PERFORM 0005-LOADLEVEL.
-           PERFORM 0001-SHOWINTRO.
-      *    set current room number
-           MOVE 1 TO INT-CURROOM.
-           MOVE 1 TO INT-ROOMNUMBER.
-           PERFORM 0003-SHOWROOM.
-
-      *****************************************************************
-      *    clsrogparser converted from visual basic
-      *
-
-      *internal lists converted into COBOL tables
-      *
-
-       0200-PARSEINPUT.
-      *'Created 23/07/2024 By Roger Williams
-      *  '
-      *  'checks if text contains valid words e.g. nouns sets IsOk accordingly
-      *  '
-      *  'Rules
-      *  '-----
-      *  '
-      *  'every phrase should contain a verb
-      *  'every verb should either have an adjective e.g. open door
-      *  'or
-      *  'a preposition e.g. while
-      *  'or
-      *  'a noun e.g. key
-      *  '
-      *  'also handles user help requests, valid request string are:
-      *  '
-      *  'HELP
-      *  '
-      *  'HELP LIST <what>
-      *  '
-      *  '<what> types:
-      *  '
-      *  '          VERBS
-      *  '          NOUNS
-      *  '          ADJECTIVES
-      *  '          PREPOSITIONS
-      *  '          DIRECTIONS
-      *  '
-      *  '
-
-           IF FUNCTION LENGTH(STR-INPUT) NOT EQUAL ZERO THEN
-      *     clear last data
-              MOVE SPACES TO STR-NOUN
-              MOVE SPACES TO STR-VERB
-              MOVE SPACES TO STR-ADJECTIVE
-              MOVE SPACES TO STR-PREPOSITION
-              MOVE SPACES TO STR-DIRECTION
-              MOVE SPACES TO STR-RESULT1
-              MOVE SPACES TO STR-RESULT2
-              MOVE SPACES TO STR-RESULT3
-              MOVE SPACES TO STR-RESULT4
-
-              MOVE 1 TO INT-START
-      *     separate into vars what a cool function!
-              UNSTRING STR-INPUT DELIMITED BY ALL SPACES
-                       INTO
-                       STR-RESULT1,
-                       STR-RESULT2,
-                       STR-RESULT3,
-                       STR-RESULT4
-                       POINTER INT-START
-                       TALLYING INT-COUNT
-              END-UNSTRING
-           END-IF.
-
-      *    get STR-RESULT2 length
-
-              MOVE 1 TO INT-LENGTH
-              MOVE STR-RESULT2 TO STR-GETLENGTH
-              PERFORM 0500-GETSTRINGLENGTH
-
-           IF STR-RESULT1 EQUALS "help" THEN
-               IF INT-LENGTH EQUALS ZERO THEN
-                  PERFORM 0201-HELP-LIST
-                  MOVE "Y" TO BLN-ISOK
-               ELSE
-      *            if phrase user type starts with HELP has second word
-                   IF STR-RESULT2 EQUALS "list" THEN
-                      EVALUATE STR-RESULT3
-                          WHEN "verbs"
-                            MOVE 0 TO BYT-WHAT
-                            MOVE "Y" TO BLN-ISOK
-                          WHEN "nouns"
-                            MOVE 1 TO BYT-WHAT
-                            MOVE "Y" TO BLN-ISOK
-                          WHEN "adjectives"
-                            MOVE 2 TO BYT-WHAT
-                            MOVE "Y" TO BLN-ISOK
-                          WHEN "prepositions"
-                            MOVE 3 TO BYT-WHAT
-                            MOVE "Y" TO BLN-ISOK
-                          WHEN "directions"
-                            MOVE 4 TO BYT-WHAT
-                            MOVE "Y" TO BLN-ISOK
-                          WHEN OTHER
-                            MOVE "N" TO BLN-ISOK
-                      END-EVALUATE
-      *               show data to user
-                      IF BLN-ISOK EQUALS "Y" THEN
-                         PERFORM 0203-HELP-LISTVALIDWORDS
-                      END-IF
-                   END-IF
-               END-IF
-           ELSE
-      *      'every phrase should contain a verb
-      *      'every verb should either have an
-      *      '
-      *      'adjective e.g. door
-      *      'or
-      *      'a preposition e.g. while
-      *      'or
-      *      'a noun e.g. key
-      *      '
-
-      *      check for each type of word
-             MOVE ZERO TO BYT-WHAT
-             PERFORM 0202-CONTAINSVALIDWORDS
-             MOVE 1 TO BYT-WHAT
-             PERFORM 0202-CONTAINSVALIDWORDS
-             MOVE 2 TO BYT-WHAT
-             PERFORM 0202-CONTAINSVALIDWORDS
-             MOVE 3 TO BYT-WHAT
-             PERFORM 0202-CONTAINSVALIDWORDS
-             MOVE 4 TO BYT-WHAT
-             PERFORM 0202-CONTAINSVALIDWORDS
-
-      *      if found
-             IF BLN-OK EQUALS "Y" THEN
-                 MOVE "Y" TO BLN-ISOK
-             ELSE
-                 MOVE "N" TO BLN-ISOK
-                 DISPLAY "Unrecognised command"
-             END-IF
-           END-IF.
-
-       0201-HELP-LIST.
-      *Created 24/07/2024 By Roger Williams
-      *
-      *Lists the available help options
-      *
-      *NOTE: for later phases could all these options be shown in SECOND console?
-      *
-
-           PERFORM 0000-CLEARSCREEN.
-
-           DISPLAY "Help Options".
-           DISPLAY "=================================================".
-           DISPLAY SPACES.
-           DISPLAY "List adjectives          - help list adjectives".
-           DISPLAY "List verbs               - help list verbs".
-           DISPLAY "List nouns               - help list nouns".
-           DISPLAY "List prepositions        - help list prepositions".
-           DISPLAY "List movement directions - help list directions".
-           DISPLAY " ".
-           DISPLAY "Type: exit - at any time to end the game".
-           DISPLAY SPACES.
-
-           MOVE 1 TO INT-NUM.
-           COMPUTE INT-NUM2 = 30 - 12.
-
-      *    "scroll" text to top of display
-           PERFORM 0502-PRINTBLANKLINES WITH TEST BEFORE
-                   UNTIL INT-NUM GREATER THAN INT-NUM2.
-
-       0202-CONTAINSVALIDWORDS.
-      * 'Created 23/07/2024 By Roger Williams
-      * '
-      * 'checks if strPhrase contains verb,noun,adjective,preposition,direction
-      * '
-      * 'VARS
-      * '
-      * 'strWhat    : what to search
-      * 'bytWhat    : what to check for (enum) verb,noun etc
-      * '
-      * 'returns true if finds valid phrase/word
-      * 'also populates 05 class vars:
-      * '
-      * 'noun
-      * 'verb
-      * 'adjective
-      * 'preposition
-      * 'direction
-      * '
-           MOVE "N" TO BLN-ISOK.
-
-             EVALUATE BYT-WHAT
-               WHEN 0
-                 MOVE 1 TO INT-NUM
-
-                 PERFORM 0204-LOOKFORWORDTYPE WITH TEST AFTER
-                 UNTIL INT-NUM GREATER THAN INT-NUMVERBS
-
-               WHEN 1
-                 MOVE 1 TO INT-NUM
-
-                 PERFORM 0204-LOOKFORWORDTYPE WITH TEST AFTER
-                 UNTIL INT-NUM GREATER THAN INT-NUMNOUNS
-
-               WHEN 2
-                 MOVE 1 TO INT-NUM
-
-                 PERFORM 0204-LOOKFORWORDTYPE WITH TEST AFTER
-                 UNTIL INT-NUM GREATER THAN INT-NUMVADJECTIVES
-
-               WHEN 3
-                 MOVE 1 TO INT-NUM
-
-                 PERFORM 0204-LOOKFORWORDTYPE WITH TEST AFTER
-                 UNTIL INT-NUM GREATER THAN INT-NUMPREPOSITIONS
-
-               WHEN 4
-                 MOVE 1 TO INT-NUM
-
-                 PERFORM 0204-LOOKFORWORDTYPE WITH TEST AFTER
-                 UNTIL INT-NUM GREATER THAN INT-NUMDIRECTIONS
-           END-EVALUATE.
-
-
-
-       0203-HELP-LISTVALIDWORDS.
-      *Created 23/07/2024 By Roger Williams
-      *
-      *when users types: HELP LIST VERBS
-      *
-      *runs this sub which shows them on the console
-      *
-      *VARS
-      *
-      *bytWhat    : what to show (uses enum) 0EQUALSverb 1EQUALSnoun etc.
-
-      *make sure help is only text on screen
-           PERFORM 0000-CLEARSCREEN.
-
-           MOVE 1 TO INT-NUM1.
-           MOVE ZERO TO INT-NUM2.
-           MOVE 1 TO INT-NUM3.
-           MOVE ZERO TO INT-LINESPRINTED.
-
-           MOVE SPACES TO STR-OUTPUT.
-
-           EVALUATE BYT-WHAT
-             WHEN ZERO
-                MOVE INT-NUMVERBS TO INT-NUM3
-                DISPLAY "Valid Verbs"
-                DISPLAY "**********************************************"
-             WHEN 1
-                MOVE INT-NUMNOUNS TO INT-NUM3
-                DISPLAY "Valid Nouns"
-                DISPLAY "**********************************************"
-             WHEN 2
-                MOVE INT-NUMVADJECTIVES TO INT-NUM3
-                DISPLAY "Valid Adjectives"
-                DISPLAY "**********************************************"
-             WHEN 3
-                MOVE INT-NUMPREPOSITIONS TO INT-NUM3
-                DISPLAY "Valid Prepositions"
-                DISPLAY "**********************************************"
-             WHEN 4
-                MOVE INT-NUMDIRECTIONS TO INT-NUM3
-                DISPLAY "Valid Directions"
-                DISPLAY "**********************************************"
-           END-EVALUATE.
-
-      *print list contents to console
-           PERFORM 0501-HELP-LISTVALIDWORDSDISPLAY WITH TEST AFTER
-                   UNTIL INT-NUM1 GREATER THAN INT-NUM3.
-
-           MOVE 1 TO INT-NUM.
-      *    calculate number of blank lines
-           COMPUTE INT-NUM2 = 26 -INT-LINESPRINTED.
-      *    "scroll" text to top of display
-           PERFORM 0502-PRINTBLANKLINES WITH TEST AFTER
-                   UNTIL INT-NUM EQUAL TO INT-NUM2.
-
-       0204-LOOKFORWORDTYPE.
-      *    Created 12/08/2024 By Roger Williams
-      *
-      *    Compares table list at index INT-NUM with each of the strings
-      *    populated by the UNSTRING command to look for a match
-      *
-      *    Repeatedly called by: 0202-CONTAINSVALIDWORDS
-      *
-           EVALUATE BYT-WHAT
-               WHEN 0
-                    IF LST-VERBS(INT-NUM) EQUALS STR-RESULT1 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT1 TO STR-VERB
-                    END-IF
-                    IF LST-VERBS(INT-NUM) EQUALS STR-RESULT2 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT2 TO STR-VERB
-                    END-IF
-                    IF LST-VERBS(INT-NUM) EQUALS STR-RESULT3 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT3 TO STR-VERB
-                    END-IF
-                    IF LST-VERBS(INT-NUM) EQUALS STR-RESULT4 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT4 TO STR-VERB
-                    END-IF
-
-                 ADD 1 TO INT-NUM
-               WHEN 1
-                    IF LST-NOUNS(INT-NUM) EQUALS STR-RESULT1 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT1 TO STR-NOUN
-                    END-IF
-                    IF LST-NOUNS(INT-NUM) EQUALS STR-RESULT2 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT2 TO STR-NOUN
-                    END-IF
-                    IF LST-NOUNS(INT-NUM) EQUALS STR-RESULT3 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT3 TO STR-NOUN
-                    END-IF
-                    IF LST-NOUNS(INT-NUM) EQUALS STR-RESULT4 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT4 TO STR-NOUN
-                    END-IF
-
-                 ADD 1 TO INT-NUM
-               WHEN 2
-                    IF LST-ADJECTIVES(INT-NUM) EQUALS STR-RESULT1 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT1 TO STR-ADJECTIVE
-                    END-IF
-                    IF LST-ADJECTIVES(INT-NUM) EQUALS STR-RESULT2 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT2 TO STR-ADJECTIVE
-                    END-IF
-                    IF LST-ADJECTIVES(INT-NUM) EQUALS STR-RESULT3 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT3 TO STR-ADJECTIVE
-                    END-IF
-                    IF LST-ADJECTIVES(INT-NUM) EQUALS STR-RESULT4 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT4 TO STR-ADJECTIVE
-                    END-IF
-
-                 ADD 1 TO INT-NUM
-
-               WHEN 3
-                    IF LST-PREPOSITIONS(INT-NUM) EQUALS STR-RESULT1 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT1 TO STR-PREPOSITION
-                    END-IF
-                    IF LST-PREPOSITIONS(INT-NUM) EQUALS STR-RESULT2 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT2 TO STR-PREPOSITION
-                    END-IF
-                    IF LST-PREPOSITIONS(INT-NUM) EQUALS STR-RESULT3 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT3 TO STR-PREPOSITION
-                    END-IF
-                    IF LST-PREPOSITIONS(INT-NUM) EQUALS STR-RESULT4 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT4 TO STR-PREPOSITION
-                    END-IF
-
-                    ADD 1 TO INT-NUM
-               WHEN 4
-                    IF LST-DIRECTIONS(INT-NUM) EQUALS STR-RESULT1 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT1 TO STR-DIRECTION
-                    END-IF
-                    IF LST-DIRECTIONS(INT-NUM) EQUALS STR-RESULT2 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT2 TO STR-DIRECTION
-                    END-IF
-                    IF LST-DIRECTIONS(INT-NUM) EQUALS STR-RESULT3 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT3 TO STR-DIRECTION
-                    END-IF
-                    IF LST-DIRECTIONS(INT-NUM) EQUALS STR-RESULT4 THEN
-                       MOVE "Y" TO BLN-OK
-                       MOVE STR-RESULT4 TO STR-DIRECTION
-                    END-IF
-
-                    ADD 1 TO INT-NUM
-           END-EVALUATE.
-
-       0205-LOOKFORROOM.
-      *     created 12/08/2024 By Roger Williams
-      *
-      *    looks through the room ID list for a value matching
-      *    INT-CURROOM if found sets INT-CURROOM to the room id value
-      *
-      *    NOTE: this is a safeguard as not all rooms will be in straight
-      *          list index order the level layout is like a binary tree
-      *          so pays to double check
-      *
-           IF INT-CURROOM EQUALS INT-ROOMID(INT-NUM1) THEN
-              MOVE INT-NUM1 TO INT-CURROOM
-           END-IF
-
-           ADD 1 TO INT-NUM1.
-
-      *    custom function
-       0500-GETSTRINGLENGTH.
-      *    created 12/08/2024 By Roger Williams
-      *
-      *    COBOL equivalent of modern LENGTH function
-      *
-      *    takes string put into STR-TEMP1 and returns length in
-      *    INT-LENGTH
-      *
-      *
-           MOVE ZERO TO INT-COUNTOFLEADINGSPACES.
-      *    get amount of UNUSED characters in the string
-           INSPECT FUNCTION REVERSE (STR-GETLENGTH)
-                    TALLYING INT-COUNTOFLEADINGSPACES
-           FOR LEADING SPACE.
-      *    use that value to get string length
-           SUBTRACT INT-COUNTOFLEADINGSPACES
-                   FROM FUNCTION LENGTH(STR-GETLENGTH)
-           GIVING INT-LENGTH.
-
-       0501-HELP-LISTVALIDWORDSDISPLAY.
-      *    created 12/08/2024 by Roger Williams
-      *
-      *    repeatedly called by 0203-HELP-LISTVALIDWORDS
-      *    shows contents of required list oneline at a time
-      *
-           EVALUATE BYT-WHAT
-             WHEN ZERO
-               IF INT-NUM2 NOT EQUAL TO 6 THEN
-                  DISPLAY LST-VERBS(INT-NUM1) WITH NO ADVANCING
-                  ADD 1 TO INT-NUM2
-               END-IF
-
-      *print string when 10 commands in it to stop unwanted word wrap
-               IF INT-NUM2 EQUALS 6 THEN
-      *reset vars
-                   MOVE ZERO TO INT-NUM2
-                   ADD 1 TO INT-LINESPRINTED
-               END-IF
-             WHEN 1
-               IF INT-NUM2 NOT EQUAL TO 6 THEN
-                  DISPLAY LST-NOUNS(INT-NUM1) WITH NO ADVANCING
-                  ADD 1 TO INT-NUM2
-               END-IF
-
-      *print string when 10 commands in it to stop unwanted word wrap
-               IF INT-NUM2 EQUALS 6 THEN
-      *reset vars
-                   MOVE ZERO TO INT-NUM2
-                   ADD 1 TO INT-LINESPRINTED
-               END-IF
-             WHEN 2
-               IF INT-NUM2 NOT EQUAL TO 6 THEN
-                  DISPLAY LST-ADJECTIVES(INT-NUM1) WITH NO ADVANCING
-                  ADD 1 TO INT-NUM2
-               END-IF
-
-      *print string when 10 commands in it to stop unwanted word wrap
-               IF INT-NUM2 EQUALS 6 THEN
-      *reset vars
-                   MOVE ZERO TO INT-NUM2
-                   ADD 1 TO INT-LINESPRINTED
-               END-IF
-             WHEN 3
-               IF INT-NUM2 NOT EQUAL TO 6 THEN
-                  DISPLAY LST-PREPOSITIONS(INT-NUM1) WITH NO ADVANCING
-                  ADD 1 TO INT-NUM2
-               END-IF
-
-      *print string when 10 commands in it to stop unwanted word wrap
-               IF INT-NUM2 EQUALS 6 THEN
-      *reset vars
-                   MOVE ZERO TO INT-NUM2
-                   ADD 1 TO INT-LINESPRINTED
-               END-IF
-             WHEN 4
-               IF INT-NUM2 NOT EQUAL TO 6 THEN
-                  DISPLAY LST-DIRECTIONS(INT-NUM1) WITH NO ADVANCING
-                  ADD 1 TO INT-NUM2
-               END-IF
-
-      *print string when 10 commands in it to stop unwanted word wrap
-               IF INT-NUM2 EQUALS 6 THEN
-      *reset vars
-                   MOVE ZERO TO INT-NUM2
-                   ADD 1 TO INT-LINESPRINTED
-               END-IF
-           END-EVALUATE.
-
-           ADD 1 TO INT-NUM1.
-
-
-       0502-PRINTBLANKLINES.
-      *    Created 12/08/2024 By Roger Williams
-      *
-      *    prints blank line repeatedly called by:
-      *    0201-HELP-LIST
-      *    0201-HELP-LISTVALIDWORDS
-           DISPLAY SPACES.
-           ADD 1 TO INT-NUM.
-
-
-       END PROGRAM ROGsTextAdventureCOBOL.
+      ******************************************************************
+      * Author: Roger Williams
+      * Date:   01/08/2024
+      * Purpose:Text Adventure!
+      *
+      *Converted from Visual Basic
+      *
+      *written in OpenCobolIDE
+      *
+      *
+      *Needed a LOT of fettling as the two languages are HUGELY
+      *different, yet old COBOL has in some ways more power than ANY
+      *modern language and its much faster and unhackable!
+      *
+      *One major downside is cannot declare variables in paragraphs!
+      *hence one big mass of variables at the top of the code, also can
+      *make debugging hard, plus it doesnt have a debugger!
+      *
+      *intro screen and level text files needed MAJOR editing as
+      *COBOL only supports 80 columns and 30 rows AND COBOL expects files
+      *to have FIXED length field data
+      *
+      *NOTE: where possible Visual Basic comments are included, being
+      *      radically different to VB in many ways has actually
+      *      sparked the development of a more advanced parser
+      *      due to COBOLs simpler string manipulation functions!
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROGsTextAdventureCOBOL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+      *define data files and access
+      *    NOTE: ASSIGN TO DYNAMIC is required, not just ASSIGN TO -
+      *    under -std=ibm a plain "ASSIGN TO <ws-item>" resolves to a
+      *    static external filename derived from the data name itself
+      *    (real IBM-mainframe DD-name behaviour), completely ignoring
+      *    whatever is MOVEd into the item at runtime. DYNAMIC makes
+      *    GnuCOBOL use the item's runtime content as the filename in
+      *    every dialect, which is what every SELECT below needs since
+      *    0012-SETFILEPATHS/0503-BUILDFULLPATH build these names up
+      *    at runtime.
+       FILE-CONTROL.
+           SELECT FILE-INTRO1 ASSIGN TO DYNAMIC
+             STR-INTRO1NAME
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FILE-INTRO2 ASSIGN TO DYNAMIC
+             STR-INTRO2NAME
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    level file - checked rather than trusting OPEN to work
+      *    since 0007-NEXTLEVEL re-opens this for LEVEL2/LEVEL3/...
+      *    and a level pack may not define every level number
+           SELECT FILE-LEVEL1 ASSIGN TO DYNAMIC
+             STR-LEVEL1NAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS STR-LEVEL1FILESTATUS.
+
+      *    checkpoint file - may not exist yet on a fresh install so
+      *    FILE STATUS is checked rather than trusting OPEN to work
+           SELECT FILE-SAVEGAME ASSIGN TO DYNAMIC
+             STR-SAVEGAMENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS STR-SAVEFILESTATUS.
+
+      *    end-of-game session report, written once as the game ends
+           SELECT FILE-REPORT ASSIGN TO DYNAMIC
+             STR-REPORTNAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS STR-REPORTFILESTATUS.
+
+      *    QA/audit transcript - one line per accepted command
+           SELECT FILE-TRANSCRIPT ASSIGN TO DYNAMIC
+             STR-TRANSCRIPTNAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS STR-TRANSCRIPTFILESTATUS.
+
+      *    optional extra vocabulary words, loaded on top of the
+      *    built-in verb/noun/adjective/preposition/direction lists
+           SELECT FILE-VOCAB ASSIGN TO DYNAMIC
+             STR-VOCABNAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS STR-VOCABFILESTATUS.
+
+      *    optional scripted-command file, read instead of ACCEPT
+      *    when ROGADVENTUREBATCH points at one - unattended playtest
+           SELECT FILE-BATCH ASSIGN TO DYNAMIC
+             STR-BATCHNAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS STR-BATCHFILESTATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *define tables for reading intro screens into
+       FD FILE-INTRO1.
+           01 REC-INTRO1.
+              03 INTRO1-LINE  PIC X(80).
+
+       FD FILE-INTRO2.
+           01 REC-INTRO2.
+              03 INTRO2-LINE  PIC X(80).
+      *define tbale for reading room data into
+       FD FILE-LEVEL1.
+           01 REC-ROOM-READ.
+              05 INT-ROOMID-READ PIC 99 VALUE ZEROS.
+      *    'next 4 properties determine which room this one leads to 0 = no room!
+              05 INT-NEXTROOMNORTH-READ PIC 99 VALUE ZEROS.
+              05 INT-NEXTROOMSOUTH-READ PIC 99 VALUE ZEROS.
+              05 INT-NEXTROOMEAST-READ PIC 99 VALUE ZEROS.
+              05 INT-NEXTROOMWEST-READ PIC 99 VALUE ZEROS.
+      *'used for text to describe room to player
+              05 STR-DESC1-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC2-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC3-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC4-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC5-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC6-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC7-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC8-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC9-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC10-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC11-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC12-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC13-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC14-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC15-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC16-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC17-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC18-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC19-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC20-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC21-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC22-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC23-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC24-READ PIC X(80) VALUE SPACES.
+              05 STR-DESC25-READ PIC X(80) VALUE SPACES.
+      *'item lying in the room, spaces = none
+              05 STR-ROOMITEM-READ PIC X(20) VALUE SPACES.
+      *'item needed to be carried before this exit is honoured
+      *'spaces = exit needs no item
+              05 STR-ITEMREQNORTH-READ PIC X(20) VALUE SPACES.
+              05 STR-ITEMREQSOUTH-READ PIC X(20) VALUE SPACES.
+              05 STR-ITEMREQEAST-READ PIC X(20) VALUE SPACES.
+              05 STR-ITEMREQWEST-READ PIC X(20) VALUE SPACES.
+
+      *define checkpoint record written/read by SAVE/RESTORE
+       FD FILE-SAVEGAME.
+           01 REC-SAVEGAME.
+              05 INT-SAVELEVEL PIC 9 VALUE 1.
+              05 INT-SAVEROOM PIC 99 VALUE 1.
+              05 INT-SAVEINVENTORYCOUNT PIC 99 VALUE ZEROS.
+              05 REC-SAVEINVENTORY OCCURS 20 TIMES PIC X(20)
+                 VALUE SPACES.
+
+      *define the end-of-game session report line
+       FD FILE-REPORT.
+           01 REC-REPORT PIC X(80).
+
+      *define one transcript line - room, command typed, valid Y/N
+       FD FILE-TRANSCRIPT.
+           01 REC-TRANSCRIPT PIC X(120).
+
+      *define one vocabulary line - "TYPE:word", e.g. "NOUN:lantern"
+       FD FILE-VOCAB.
+           01 REC-VOCAB PIC X(80).
+
+      *define one scripted command line, read in batch mode
+       FD FILE-BATCH.
+           01 REC-BATCH PIC X(20).
+
+       WORKING-STORAGE SECTION.
+      *    define file location vars
+      *    NOTE: using level 77 on purpose as these vars have no children
+      *    directory the data files live in - read from the
+      *    ROGADVENTUREPATH environment variable by 0012-SETFILEPATHS,
+      *    defaults to the current directory when it isnt set
+           01 STR-PROJECTPATH PIC X(200) VALUE SPACES.
+           77 STR-INTRO1NAME PIC X(200) VALUE "INTROSCR1_COBOL.TXT".
+           77 STR-INTRO2NAME PIC X(200) VALUE "INTROSCR2_COBOL.TXT".
+           77 STR-LEVEL1NAME PIC X(200) VALUE "LEVEL1_COBOL.TXT".
+      *    result of the last OPEN against FILE-LEVEL1 - "00" means
+      *    ok, "35" means the level file (e.g. LEVELn_COBOL.TXT for
+      *    a level number a pack doesn't define) does not exist
+           77 STR-LEVEL1FILESTATUS PIC XX VALUE SPACES.
+           77 STR-SAVEGAMENAME PIC X(200) VALUE "SAVEGAME_COBOL.TXT".
+      *    result of the last OPEN/READ/WRITE against FILE-SAVEGAME
+      *    "00" means ok, "35" means file not found (no save yet)
+           77 STR-SAVEFILESTATUS PIC XX VALUE SPACES.
+           77 STR-REPORTNAME PIC X(200)
+             VALUE "SESSION_REPORT_COBOL.TXT".
+           77 STR-REPORTFILESTATUS PIC XX VALUE SPACES.
+           77 STR-TRANSCRIPTNAME PIC X(200)
+             VALUE "TRANSCRIPT_COBOL.TXT".
+           77 STR-TRANSCRIPTFILESTATUS PIC XX VALUE SPACES.
+      *    optional vocabulary file - "00" means one was found and
+      *    loaded, anything else means we run with the built-in
+      *    word lists only
+           77 STR-VOCABNAME PIC X(200) VALUE "VOCAB_COBOL.TXT".
+           77 STR-VOCABFILESTATUS PIC XX VALUE SPACES.
+      *    scratch vars used by 0503-BUILDFULLPATH
+           77 STR-BAREFILENAME PIC X(60) VALUE SPACES.
+           77 STR-FULLFILENAME PIC X(200) VALUE SPACES.
+      *    scratch vars used by 0022-LOADVOCABULARY
+           77 STR-VOCABTYPE PIC X(20) VALUE SPACES.
+           77 STR-VOCABWORD PIC X(20) VALUE SPACES.
+      *    optional scripted-command file for unattended playtest -
+      *    set ROGADVENTUREBATCH to the full path of a file with one
+      *    command per line; unset or missing means play interactively
+           77 STR-BATCHNAME PIC X(200) VALUE SPACES.
+           77 STR-BATCHFILESTATUS PIC XX VALUE SPACES.
+           77 BLN-BATCHMODE PIC X VALUE "N".
+
+      *    room class vars allow maximum of 40 rooms per level
+      *
+           01 REC-ROOM-INTERNAL.
+            03 REC-ROOM OCCURS 40 TIMES.
+              05 INT-ROOMID PIC 99 VALUE ZEROES.
+      *    'next 4 propoerties determine which room this one leads to 0=no room!
+              05 INT-NEXTROOMNORTH PIC 99 VALUE ZEROES.
+              05 INT-NEXTROOMSOUTH PIC 99 VALUE ZEROES.
+              05 INT-NEXTROOMEAST PIC 99 VALUE ZEROES.
+              05 INT-NEXTROOMWEST PIC 99 VALUE ZEROES.
+      *'used for text to describe room to player
+              05 STR-DESC-INT1 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT2 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT3 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT4 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT5 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT6 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT7 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT8 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT9 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT10 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT11 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT12 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT13 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT14 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT15 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT16 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT17 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT18 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT19 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT20 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT21 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT22 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT23 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT24 PIC X(80) VALUE SPACES.
+              05 STR-DESC-INT25 PIC X(80) VALUE SPACES.
+      *'item lying in the room, spaces = none
+              05 STR-ROOMITEM PIC X(20) VALUE SPACES.
+      *'item needed to be carried before this exit is honoured
+      *'spaces = exit needs no item
+              05 STR-ITEMREQNORTH PIC X(20) VALUE SPACES.
+              05 STR-ITEMREQSOUTH PIC X(20) VALUE SPACES.
+              05 STR-ITEMREQEAST PIC X(20) VALUE SPACES.
+              05 STR-ITEMREQWEST PIC X(20) VALUE SPACES.
+      *'set to "Y" once the player has stood in this room - internal
+      *'bookkeeping only, not read from/written to the level file
+              05 BLN-VISITED PIC X VALUE "N".
+
+      *    stores maximum number of rooms in current level
+           77 INT-NUMROOMS PIC 99 VALUE ZEROS.
+      *    stores current room ID
+           77 INT-CURROOM PIC 99 VALUE 1.
+      *    stores current level number and how many levels exist
+           77 INT-CURLEVEL PIC 9 VALUE 1.
+           77 INT-MAXLEVEL PIC 9 VALUE 3.
+      *    used to build the level file name from INT-CURLEVEL
+           77 INT-LEVELNUMEDIT PIC 9 VALUE 1.
+
+      *    holds the items the player is currently carrying
+           01 REC-INVENTORY-INTERNAL.
+             03 REC-INVENTORY OCCURS 20 TIMES PIC X(20) VALUE SPACES.
+      *    how many of REC-INVENTORY slots are currently in use
+           77 INT-INVENTORYCOUNT PIC 99 VALUE ZEROS.
+      *    item name being searched for/moved by 0206/0207
+           77 STR-ITEMWANTED PIC X(20) VALUE SPACES.
+           77 BLN-HASITEM PIC X VALUE "N".
+      *    used by 0212-COPYINVENTORYSLOT to drop an item once only
+           77 BLN-REMOVEDONE PIC X VALUE "N".
+
+      *    session statistics used by 0010-SHOWSUMMARY at game end
+           77 INT-MOVECOUNT PIC 999 VALUE ZEROS.
+           77 INT-UNRECOGNISEDCOUNT PIC 999 VALUE ZEROS.
+           77 INT-ROOMSVISITED PIC 99 VALUE ZEROS.
+      *    0005-LOADLEVEL's lookahead-read load loop leaves
+      *    INT-NUMROOMS one higher than the real room count (see
+      *    0016-VALIDATELEVEL) - 0010-SHOWSUMMARY computes the real
+      *    count into this var once rather than repeating "- 1"
+      *    everywhere
+           77 INT-REALNUMROOMS PIC 99 VALUE ZEROS.
+
+      *    used by 0016-VALIDATELEVEL and its helper paragraphs to
+      *    sanity check a level file as soon as it is loaded
+           77 BLN-LEVELVALID PIC X VALUE "Y".
+           77 INT-EXITTARGET PIC 99 VALUE ZEROS.
+           77 BLN-EXITFOUND PIC X VALUE "N".
+
+      *    used by 0022-LOADVOCABULARY/0023-LOADVOCABLINE while
+      *    reading the optional extra-vocabulary file
+           77 BLN-MOREVOCABDATA PIC X VALUE "N".
+
+      *********************************************************
+      *    parser vars
+      *
+      *internal lists below converted into COBOL tables
+      *
+      *    Private ReadOnly lstVerbs As New List(Of String)({"be", "have", "do", "go", "get", "make", "know", "take", "see", "look", "give", "need", "put", "get", "let", "begin", "create", "start", "run", "move", "creep",
+      *                                                    "hold", "use", "include", "set", "stop", "allow", "appear", "destroy", "kill", "disable", "enable", "open", "close", "run", "talk", "listen", "walk"})
+      *    Private ReadOnly lstNouns As New List(Of String)({"exit", "my", "you", "them", "they", "him", "she", "me", "their", "knIFe", "apple", "bread", "sword", "dragon", "knight", "key", "plate", "cnadle", "matches", "door", "exit"})
+      *    Private ReadOnly lstAdjectives As New List(Of String)({"new", "old", "box", "first", "last", "current", "low", "high", "partial", "full", "common", "late", "early", "on", "used", "alert", "away", "forward", "backward",
+      *                                                  "left", "right"})
+      *    Private ReadOnly lstPrepositions As New List(Of String)({"in", "of", "with", "to", "behind", "when", "why", "while", "kind", "by", "under", "before", "up", "down", "between"})
+      *    Private ReadOnly lstDirections As New List(Of String)({"north", "south", "east", "west"})
+      *
+
+       01 LST-VERBS-INTERNAL.
+         05 FILLER PIC X(20) VALUE "be".
+         05 FILLER PIC X(20) VALUE "have".
+         05 FILLER PIC X(20) VALUE "do".
+         05 FILLER PIC X(20) VALUE "go".
+         05 FILLER PIC X(20) VALUE "get".
+         05 FILLER PIC X(20) VALUE "make".
+         05 FILLER PIC X(20) VALUE "know".
+         05 FILLER PIC X(20) VALUE "take".
+         05 FILLER PIC X(20) VALUE "see".
+         05 FILLER PIC X(20) VALUE "look".
+         05 FILLER PIC X(20) VALUE "give".
+         05 FILLER PIC X(20) VALUE "need".
+         05 FILLER PIC X(20) VALUE "put".
+         05 FILLER PIC X(20) VALUE "get".
+         05 FILLER PIC X(20) VALUE "let".
+         05 FILLER PIC X(20) VALUE "begin".
+         05 FILLER PIC X(20) VALUE "create".
+         05 FILLER PIC X(20) VALUE "start".
+         05 FILLER PIC X(20) VALUE "run".
+         05 FILLER PIC X(20) VALUE "move".
+         05 FILLER PIC X(20) VALUE "creep".
+         05 FILLER PIC X(20) VALUE "hold".
+         05 FILLER PIC X(20) VALUE "use".
+         05 FILLER PIC X(20) VALUE "include".
+         05 FILLER PIC X(20) VALUE "set".
+         05 FILLER PIC X(20) VALUE "stop".
+         05 FILLER PIC X(20) VALUE "allow".
+         05 FILLER PIC X(20) VALUE "appear".
+         05 FILLER PIC X(20) VALUE "destroy".
+         05 FILLER PIC X(20) VALUE "kill".
+         05 FILLER PIC X(20) VALUE "disable".
+         05 FILLER PIC X(20) VALUE "enable".
+         05 FILLER PIC X(20) VALUE "open".
+         05 FILLER PIC X(20) VALUE "close".
+         05 FILLER PIC X(20) VALUE "run".
+         05 FILLER PIC X(20) VALUE "talk".
+         05 FILLER PIC X(20) VALUE "listen".
+         05 FILLER PIC X(20) VALUE "walk".
+         05 FILLER PIC X(20) VALUE "drop".
+         05 FILLER PIC X(20) VALUE "save".
+      *    spare slots filled in at runtime by 0022-LOADVOCABULARY
+      *    from an optional vocabulary file - see INT-NUMVERBS
+         05 FILLER PIC X(20) VALUE SPACES OCCURS 10 TIMES.
+      *    this bit allows programmatic acces to the table values
+       01 LST-VERBS-REDEF REDEFINES LST-VERBS-INTERNAL.
+         05 LST-VERBS OCCURS 50 TIMES PIC X(20).
+
+       01 LST-NOUNS-INTERNAL.
+         05 FILLER PIC X(20) VALUE "exit".
+         05 FILLER PIC X(20) VALUE "my".
+         05 FILLER PIC X(20) VALUE "you".
+         05 FILLER PIC X(20) VALUE "them".
+         05 FILLER PIC X(20) VALUE "they".
+         05 FILLER PIC X(20) VALUE "him".
+         05 FILLER PIC X(20) VALUE "she".
+         05 FILLER PIC X(20) VALUE "me".
+         05 FILLER PIC X(20) VALUE "their".
+         05 FILLER PIC X(20) VALUE "knIFe".
+         05 FILLER PIC X(20) VALUE "apple".
+         05 FILLER PIC X(20) VALUE "bread".
+         05 FILLER PIC X(20) VALUE "sword".
+         05 FILLER PIC X(20) VALUE "dragon".
+         05 FILLER PIC X(20) VALUE "knight".
+         05 FILLER PIC X(20) VALUE "key".
+         05 FILLER PIC X(20) VALUE "plate".
+         05 FILLER PIC X(20) VALUE "caNdle".
+         05 FILLER PIC X(20) VALUE "matches".
+         05 FILLER PIC X(20) VALUE "door".
+         05 FILLER PIC X(20) VALUE "exit".
+      *    spare slots filled in at runtime by 0022-LOADVOCABULARY
+      *    from an optional vocabulary file - see INT-NUMNOUNS
+         05 FILLER PIC X(20) VALUE SPACES OCCURS 10 TIMES.
+      *    this bit allows programmatic acces to the table values
+       01 LST-NOUNS-REDEF REDEFINES LST-NOUNS-INTERNAL.
+         05 LST-NOUNS OCCURS 31 TIMES PIC X(20).
+
+       01 LST-ADJECTIVES-INTERNAL.
+         05 FILLER PIC X(20) VALUE "new".
+         05 FILLER PIC X(20) VALUE "old".
+         05 FILLER PIC X(20) VALUE "box".
+         05 FILLER PIC X(20) VALUE "first".
+         05 FILLER PIC X(20) VALUE "last".
+         05 FILLER PIC X(20) VALUE "current".
+         05 FILLER PIC X(20) VALUE "low".
+         05 FILLER PIC X(20) VALUE "high".
+         05 FILLER PIC X(20) VALUE "partial".
+         05 FILLER PIC X(20) VALUE "full".
+         05 FILLER PIC X(20) VALUE "common".
+         05 FILLER PIC X(20) VALUE "late\".
+         05 FILLER PIC X(20) VALUE "early".
+         05 FILLER PIC X(20) VALUE "on".
+         05 FILLER PIC X(20) VALUE "used".
+         05 FILLER PIC X(20) VALUE "alert".
+         05 FILLER PIC X(20) VALUE "away".
+         05 FILLER PIC X(20) VALUE "forward".
+         05 FILLER PIC X(20) VALUE "backward".
+         05 FILLER PIC X(20) VALUE "left".
+         05 FILLER PIC X(20) VALUE "right".
+      *    spare slots filled in at runtime by 0022-LOADVOCABULARY
+      *    from an optional vocabulary file - see INT-NUMVADJECTIVES
+         05 FILLER PIC X(20) VALUE SPACES OCCURS 10 TIMES.
+      *    this bit allows programmatic acces to the table values
+       01 LST-ADJECTIVES-REDEF REDEFINES LST-ADJECTIVES-INTERNAL.
+         05 LST-ADJECTIVES OCCURS 31 TIMES PIC X(20).
+
+       01 LST-PREPOSITIONS-INTERNAL.
+         05 FILLER PIC X(20) VALUE "in".
+         05 FILLER PIC X(20) VALUE "of".
+         05 FILLER PIC X(20) VALUE "with".
+         05 FILLER PIC X(20) VALUE "to".
+         05 FILLER PIC X(20) VALUE "behind".
+         05 FILLER PIC X(20) VALUE "when".
+         05 FILLER PIC X(20) VALUE "why".
+         05 FILLER PIC X(20) VALUE "while".
+         05 FILLER PIC X(20) VALUE "kind".
+         05 FILLER PIC X(20) VALUE "by".
+         05 FILLER PIC X(20) VALUE "under".
+         05 FILLER PIC X(20) VALUE "before".
+         05 FILLER PIC X(20) VALUE "up".
+         05 FILLER PIC X(20) VALUE "down".
+         05 FILLER PIC X(20) VALUE "between".
+      *    spare slots filled in at runtime by 0022-LOADVOCABULARY
+      *    from an optional vocabulary file - see INT-NUMPREPOSITIONS
+         05 FILLER PIC X(20) VALUE SPACES OCCURS 10 TIMES.
+      *    this bit allows programmatic acces to the table values
+       01 LST-PREPOSITION-REDEF REDEFINES LST-PREPOSITIONs-INTERNAL.
+         05 LST-PREPOSITIONS OCCURS 25 TIMES PIC X(20).
+
+       01 LST-DIRECTIONS-INTERNAL.
+         05 FILLER PIC X(20) VALUE "north".
+         05 FILLER PIC X(20) VALUE "south".
+         05 FILLER PIC X(20) VALUE "east".
+         05 FILLER PIC X(20) VALUE "west".
+      *    spare slots filled in at runtime by 0022-LOADVOCABULARY
+      *    from an optional vocabulary file - see INT-NUMDIRECTIONS
+         05 FILLER PIC X(20) VALUE SPACES OCCURS 4 TIMES.
+      *    this bit allows programmatic acces to the table values
+       01 LST-DIRECTIONS-REDEF REDEFINES LST-DIRECTIONS-INTERNAL.
+         05 LST-DIRECTIONS OCCURS 8 TIMES PIC X(20).
+
+      *    list/table sizes
+       77 INT-NUMVERBS PIC 99 VALUE 40.
+       77 INT-NUMPREPOSITIONS PIC 99 VALUE 15.
+       77 INT-NUMDIRECTIONS PIC 9 VALUE 4.
+       77 INT-NUMVADJECTIVES PIC 99 VALUE 21.
+       77 INT-NUMNOUNS PIC 99 VALUE 21.
+
+      *    handle EOF for each file
+       77 ENDOFINTROFILE1 PIC 9(01) VALUE 0.
+       77 ENDOFINTROFILE2 PIC 9(01) VALUE 0.
+       77 ENDOFLEVELFILE PIC 9(01) VALUE 0.
+
+      *    used by 0500-GETSTRINGLENGTH
+       77 INT-LENGTH PIC 999 VALUE ZEROS.
+       77 INT-COUNTOFLEADINGSPACES PIC 999 VALUE ZEROS.
+       77 STR-GETLENGTH PIC X(20) VALUE SPACES.
+
+      *    public vars
+       77 STR-NOUN PIC X(20) VALUE SPACES.
+       77 STR-VERB PIC X(20) VALUE SPACES.
+       77 STR-ADJECTIVE PIC X(20) VALUE SPACES.
+       77 STR-PREPOSITION PIC X(20) VALUE SPACES.
+       77 STR-DIRECTION PIC X(20) VALUE SPACES.
+      *    holds an adjective+noun phrase e.g. "rusty key" once
+      *    0213-BUILDOBJECTNAME finds one immediately next to the other
+       77 STR-OBJECT PIC X(20) VALUE SPACES.
+
+      *    used for parsing user input
+       77 INT-COUNT PIC 9 VALUE ZERO.
+       77 INT-COUNTFOUND PIC 9 VALUE ZERO.
+       77 STR-TEMP1 PIC X(20) VALUE SPACES.
+       77 STR-RESULT1 PIC X(20) VALUE SPACES.
+       77 STR-RESULT2 PIC X(20) VALUE SPACES.
+       77 STR-RESULT3 PIC X(20) VALUE SPACES.
+       77 STR-RESULT4 PIC X(20) VALUE SPACES.
+
+      *    these used by the WAIT procedure - seconds to hand to
+      *    C$SLEEP, not a loop count
+       77 INT-WAIT5SECONDS PIC 9(8) COMP VALUE 5.
+       77 INT-WAIT3SECONDS PIC 9(8) COMP VALUE 3.
+       77 BLN-WAIT3SECONDS PIC X VALUE "Y".
+       77 BLN-WAIT5SECONDS PIC X VALUE "Y".
+      *    read by showroom if 1 show first screen
+       77 INT-ROOMNUMBER PIC 99 VALUE 1.
+      *    end of game xhexker
+       77 BLN-ENDOFGAME PIC X VALUE "N".
+
+      *    other vars
+       77 BLN-ISOK PIC X VALUE "Y".
+       77 BLN-VALIDDIRECTION PIC X VALUE "N".
+       77 BLN-OK PIC X VALUE "Y".
+       77 BYT-WHAT PIC 9 VALUE ZERO.
+       77 BYT-VALID PIC 99 VALUE 1.
+       77 STR-TEMP2 PIC X(255) VALUE SPACES.
+       77 INT-NUM PIC 99 VALUE 1.
+       77 INT-NUM1 PIC 99 VALUE ZEROS.
+       77 INT-NUM2 PIC 99 VALUE ZEROS.
+       77 INT-NUM3 PIC 99 VALUE ZEROS.
+       77 INT-START PIC 99 VALUE ZEROS.
+       77 STR-BLANKLINE PIC X(80) VALUE SPACES.
+       77 STR-OUTPUT PIC X(80) VALUE SPACES.
+       77 STR-INPUT PIC X(20) VALUE SPACES.
+       77 INT-LINESPRINTED PIC 99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+      *    work out where the data files live before opening any of
+      *    them
+           PERFORM 0012-SETFILEPATHS.
+
+      *    pick up any extra words defined outside the program
+           PERFORM 0022-LOADVOCABULARY.
+
+      *    if a scripted-command file was given, run unattended -
+      *    read STR-INPUT from it instead of ACCEPT and skip the
+      *    screen-reading waits
+           IF STR-BATCHNAME NOT EQUAL TO SPACES
+              OPEN INPUT FILE-BATCH
+              IF STR-BATCHFILESTATUS EQUAL TO "00"
+                 MOVE "Y" TO BLN-BATCHMODE
+              ELSE
+                 DISPLAY "WARNING: ROGADVENTUREBATCH file not found, "
+                         "playing interactively"
+              END-IF
+           END-IF.
+
+      *    open the QA/audit transcript for this session
+           OPEN OUTPUT FILE-TRANSCRIPT.
+           IF STR-TRANSCRIPTFILESTATUS NOT EQUAL TO "00" THEN
+              DISPLAY "WARNING: could not open transcript file, "
+                      "this session will not be logged"
+           END-IF.
+
+      *    open intro files to test they exist
+           OPEN INPUT FILE-INTRO1.
+           OPEN INPUT FILE-INTRO2.
+
+      *    configure eof trap
+           READ FILE-INTRO1
+                 AT END MOVE 1 TO ENDOFINTROFILE1
+           END-READ.
+
+      *    check file has data
+           IF ENDOFINTROFILE1 EQUAL TO 1
+              DISPLAY "ERROR OPENING FILE"
+              STOP RUN
+           END-IF.
+
+      *    configure eof trap
+           READ FILE-INTRO2
+                 AT END MOVE 1 TO ENDOFINTROFILE2
+           END-READ.
+
+      *    check file has data
+           IF ENDOFINTROFILE2 EQUAL TO 1
+              DISPLAY "ERROR OPENING FILE"
+              STOP RUN
+           END-IF.
+
+           PERFORM 0006-INIT.
+
+      *     main routine
+           MOVE SPACES TO STR-INPUT.
+
+      *    loop till user wants to leave
+           PERFORM TEST AFTER UNTIL STR-INPUT EQUAL TO "exit"
+      *    reset valid direction VALUE
+           MOVE "N" TO BLN-VALIDDIRECTION
+      *    get user instruction - from the scripted-command file in
+      *    batch mode, otherwise typed at the keyboard as usual
+           IF BLN-BATCHMODE EQUAL TO "Y" THEN
+              PERFORM 0024-READBATCHCOMMAND
+           ELSE
+              ACCEPT STR-INPUT
+           END-IF
+      *    convert to lowercase
+           MOVE FUNCTION LOWER-CASE(STR-INPUT) TO STR-INPUT
+      *   'validate entry
+           PERFORM 0200-PARSEINPUT
+      *    log the command to the transcript before anything below
+      *    clears STR-INPUT
+           PERFORM 0015-LOGTRANSCRIPT
+      *      'is it ok?
+            IF BLN-ISOK EQUAL TO "Y" THEN
+      *          'open <noun> (e.g. "open door") is treated as an
+      *          'attempt to move through whichever exit of the
+      *          'current room is gated by an item - same item check
+      *          'as "go"/"move" below
+               IF STR-RESULT1 EQUAL TO "open" THEN
+                  PERFORM 0215-FINDGATEDDIRECTION
+               END-IF
+      *          'check for movement verb
+               IF STR-RESULT1 EQUAL TO "go" OR
+                  STR-RESULT1 EQUAL TO "move" OR
+                  STR-RESULT1 EQUAL TO "open" THEN
+      *         'set to current room number - why? because IF the direction is VALID
+      *         'the room number will change
+                  MOVE INT-CURROOM TO INT-NUM
+      *           reset valid direction var
+                  MOVE "N" TO BLN-VALIDDIRECTION
+      *           'find out which item (if any) is needed for the
+      *           'exit the player asked for, and whether they have it
+                  MOVE SPACES TO STR-ITEMWANTED
+                  IF STR-DIRECTION EQUAL TO "north" THEN
+                     MOVE STR-ITEMREQNORTH(INT-NUM) TO STR-ITEMWANTED
+                  END-IF
+                  IF STR-DIRECTION EQUAL TO "south" THEN
+                     MOVE STR-ITEMREQSOUTH(INT-NUM) TO STR-ITEMWANTED
+                  END-IF
+                  IF STR-DIRECTION EQUAL TO "east" THEN
+                     MOVE STR-ITEMREQEAST(INT-NUM) TO STR-ITEMWANTED
+                  END-IF
+                  IF STR-DIRECTION EQUAL TO "west" THEN
+                     MOVE STR-ITEMREQWEST(INT-NUM) TO STR-ITEMWANTED
+                  END-IF
+
+                  MOVE "Y" TO BLN-HASITEM
+                  IF STR-ITEMWANTED NOT EQUAL TO SPACES THEN
+                     PERFORM 0207-CHECKHASITEM
+                  END-IF
+      *              'south is forward, north backward, east/west left/right
+                 IF STR-DIRECTION EQUAL TO "north" AND
+                     INT-NEXTROOMNORTH(INT-NUM) NOT EQUAL TO 0 AND
+                     BLN-HASITEM EQUAL TO "Y" THEN
+      *                  'move north
+                     MOVE INT-NEXTROOMNORTH(INT-NUM) TO INT-CURROOM
+                     MOVE "Y" TO BLN-VALIDDIRECTION
+                 END-IF
+                 IF STR-DIRECTION EQUAL TO  "south" AND
+                    INT-NEXTROOMSOUTH(INT-NUM) NOT EQUAL TO 0 AND
+                    BLN-HASITEM EQUAL TO "Y" THEN
+      *                    'move south
+                      MOVE INT-NEXTROOMSOUTH(INT-NUM) TO INT-CURROOM
+                      MOVE "Y" TO BLN-VALIDDIRECTION
+                 END-IF
+                 IF STR-DIRECTION EQUAL TO "east" AND
+                    INT-NEXTROOMEAST(INT-NUM) NOT EQUAL TO 0 AND
+                    BLN-HASITEM EQUAL TO "Y" THEN
+      *                     'move east
+                    MOVE INT-NEXTROOMEAST(INT-NUM) TO INT-CURROOM
+                    MOVE "Y" TO BLN-VALIDDIRECTION
+                 END-IF
+                 IF STR-DIRECTION EQUAL TO "west" AND
+                    INT-NEXTROOMWEST(INT-NUM) NOT EQUAL TO 0 AND
+                    BLN-HASITEM EQUAL TO "Y" THEN
+      *                     'move west
+                    MOVE INT-NEXTROOMWEST(INT-NUM) TO INT-CURROOM
+                    MOVE "Y" TO BLN-VALIDDIRECTION
+                 END-IF
+
+                 IF BLN-VALIDDIRECTION EQUAL TO "N" THEN
+                  IF STR-ITEMWANTED NOT EQUAL TO SPACES AND
+                     BLN-HASITEM EQUAL TO "N" THEN
+      *                  'exit blocked - required item not carried
+                     DISPLAY "You need the "
+                             FUNCTION TRIM(STR-ITEMWANTED)
+                             " to go that way!"
+                  ELSE
+      *                  'direction entered does not exist?
+                     DISPLAY "Sorry! - Direction entered isnt "
+                             "available! Please try again"
+                  END-IF
+      *               'wait before redrawing screen
+                  MOVE "N" TO BLN-WAIT5SECONDS
+                  PERFORM 0002-WAIT
+                 ELSE
+      *                 'count this as a completed move for the
+      *                 'end-of-game summary
+                  ADD 1 TO INT-MOVECOUNT
+                 END-IF
+
+      *             'IF command not acceptable dont change rooms
+                 IF INT-NUM EQUAL TO INT-CURROOM THEN
+                    DISPLAY "Sorry! - Unregonised Command! "
+                            "Please try again"
+                    MOVE SPACES TO STR-INPUT
+      *                   'wait before redrawing screen
+                    MOVE "N" TO BLN-WAIT5SECONDS
+                    PERFORM 0002-WAIT
+                 END-IF
+
+      *              'shows new or even existing room
+      *              clsCurRoom EQUALS lstRooms.Find(Function(clsCurRoomsFind) clsCurRoomsFind.ID EQUALS  INT-CURROOM)
+                 COMPUTE INT-REALNUMROOMS = INT-NUMROOMS - 1
+                 MOVE 1 TO INT-NUM1
+      *          find room to move to
+                 PERFORM 0205-LOOKFORROOM TEST AFTER
+                 UNTIL INT-NUM1 GREATER THAN INT-REALNUMROOMS
+
+      *              'show room to player pass 0 as not first room
+                 MOVE 0 TO INT-ROOMNUMBER
+                 PERFORM 0003-SHOWROOM
+
+      *              'has user lost/won the game?
+                 PERFORM 0004-CHECKIFEND
+
+                 IF BLN-ENDOFGAME EQUAL TO "Y" THEN
+      *                  'set text input to "exit" this causes the game to end
+                     MOVE "exit" TO STR-INPUT
+                 END-IF
+               ELSE
+      *              'take/get an item lying in the room, or drop
+      *              'a carried item back into the room
+                 IF STR-RESULT1 EQUAL TO "take" OR
+                    STR-RESULT1 EQUAL TO "get" OR
+                    STR-RESULT1 EQUAL TO "drop" THEN
+                    PERFORM 0206-TAKEORDROPITEM
+                    MOVE SPACES TO STR-INPUT
+                    MOVE "N" TO BLN-WAIT5SECONDS
+                    PERFORM 0002-WAIT
+                    PERFORM 0003-SHOWROOM
+                 ELSE
+      *              'checkpoint the current game so it can be
+      *              'resumed later - see 0009-RESTOREGAME
+                 IF STR-RESULT1 EQUAL TO "save" THEN
+                    PERFORM 0008-SAVEGAME
+                    MOVE SPACES TO STR-INPUT
+                    MOVE "N" TO BLN-WAIT5SECONDS
+                    PERFORM 0002-WAIT
+                    PERFORM 0003-SHOWROOM
+                 ELSE
+      *              'ignore help and exit commands only show error for commands not understood
+      *              'NOTE: check game logic - can this be refactored away?
+                 IF STR-RESULT1 NOT EQUAL TO "help" AND
+                    STR-RESULT1 NOT EQUAL TO "exit" THEN
+                    DISPLAY "Unregonised command, please try again!"
+
+      *              'ignore exit command
+                    IF STR-INPUT NOT EQUAL TO "exit" THEN
+      *                  'clear last command
+                       MOVE SPACES TO STR-INPUT
+      *                 'give user time to see error
+                       MOVE "N" TO BLN-WAIT5SECONDS
+                       PERFORM 0002-WAIT
+                       PERFORM 0003-SHOWROOM
+                    END-IF
+                 END-IF
+
+                 IF STR-RESULT1 EQUAL TO "help" THEN
+      *             'clear last command
+                     MOVE SPACES TO STR-INPUT
+      *              'give user time to see error
+                     MOVE "N" TO BLN-WAIT5SECONDS
+                     PERFORM 0002-WAIT
+                     PERFORM 0003-SHOWROOM
+                 END-IF
+                 END-IF
+                 END-IF
+               END-IF
+            ELSE
+      *          'IF command not understood and not "exit"
+              IF STR-INPUT NOT EQUAL TO "exit" THEN
+                 DISPLAY "Unregonised command, please try again!"
+      *             'clear last command
+                 MOVE SPACES TO STR-INPUT
+      *              'give user time to see error
+                 MOVE "N" TO BLN-WAIT5SECONDS
+                 PERFORM 0002-WAIT
+                 PERFORM 0003-SHOWROOM
+              END-IF
+            END-IF
+           END-PERFORM.
+
+           PERFORM 0010-SHOWSUMMARY.
+
+           CLOSE FILE-TRANSCRIPT.
+
+           IF BLN-BATCHMODE EQUAL TO "Y"
+              CLOSE FILE-BATCH
+           END-IF.
+
+            STOP RUN.
+
+      *    ***other paragraphs**************
+
+       0000-CLEARSCREEN.
+      *    prints 40 blank lines to the console
+           PERFORM 30 TIMES
+             DISPLAY STR-BLANKLINE
+           END-PERFORM.
+
+       0001-SHOWINTRO.
+      *    show intro screen 1
+           PERFORM UNTIL ENDOFINTROFILE1 EQUAL TO 1
+              DISPLAY INTRO1-LINE
+              READ FILE-INTRO1 INTO REC-INTRO1
+                   AT END MOVE 1 TO ENDOFINTROFILE1
+              END-READ
+           END-PERFORM.
+
+           CLOSE FILE-INTRO1.
+
+      *    let user see screen!
+           MOVE "Y" TO BLN-WAIT5SECONDS.
+
+           PERFORM 0002-WAIT.
+           PERFORM 0000-CLEARSCREEN.
+
+      *    show intro screen 2
+           PERFORM UNTIL ENDOFINTROFILE2 EQUAL TO 1
+              DISPLAY INTRO2-LINE
+              READ FILE-INTRO2 INTO REC-INTRO2
+                   AT END MOVE 1 TO ENDOFINTROFILE2
+              END-READ
+           END-PERFORM.
+
+           CLOSE FILE-INTRO2.
+
+      *    LET USER SEE SCREEN
+           PERFORM 0002-WAIT.
+           PERFORM 0000-CLEARSCREEN.
+
+       0002-WAIT.
+      *    Created 01/08/2024 By Roger Williams
+      *    Modified 18/08/2024 By Roger Williams - was a manually
+      *    tuned busy-wait loop, now a real timed delay via C$SLEEP;
+      *    skipped entirely in batch mode so scripted runs are fast
+      *
+      *    waits 5 seconds unless the caller set BLN-WAIT5SECONDS to
+      *    "N", in which case it waits 3 seconds instead
+           IF BLN-BATCHMODE NOT EQUAL TO "Y" THEN
+              IF BLN-WAIT5SECONDS EQUAL TO "Y" THEN
+                 CALL "C$SLEEP" USING INT-WAIT5SECONDS
+              ELSE
+                 CALL "C$SLEEP" USING INT-WAIT3SECONDS
+              END-IF
+           END-IF.
+
+       0003-SHOWROOM.
+      *    Created 01/08/2024 By Roger Williams
+      *
+      *    shows room to user if INT-ROOMNUMBER EQUALS 1
+      *    then shows FIRST room
+      *
+
+           IF INT-ROOMNUMBER EQUAL TO 1 THEN
+              MOVE "Y" TO BLN-VISITED(1)
+              DISPLAY STR-DESC-INT1(1)
+              DISPLAY STR-DESC-INT2(1)
+              DISPLAY STR-DESC-INT3(1)
+              DISPLAY STR-DESC-INT4(1)
+              DISPLAY STR-DESC-INT5(1)
+              DISPLAY STR-DESC-INT6(1)
+              DISPLAY STR-DESC-INT7(1)
+              DISPLAY STR-DESC-INT8(1)
+              DISPLAY STR-DESC-INT9(1)
+              DISPLAY STR-DESC-INT10(1)
+              DISPLAY STR-DESC-INT11(1)
+              DISPLAY STR-DESC-INT12(1)
+              DISPLAY STR-DESC-INT13(1)
+              DISPLAY STR-DESC-INT14(1)
+              DISPLAY STR-DESC-INT15(1)
+              DISPLAY STR-DESC-INT16(1)
+              DISPLAY STR-DESC-INT17(1)
+              DISPLAY STR-DESC-INT18(1)
+              DISPLAY STR-DESC-INT19(1)
+              DISPLAY STR-DESC-INT20(1)
+              DISPLAY STR-DESC-INT21(1)
+              DISPLAY STR-DESC-INT22(1)
+              DISPLAY STR-DESC-INT23(1)
+              DISPLAY STR-DESC-INT24(1)
+              DISPLAY STR-DESC-INT25(1)
+              MOVE ZERO TO INT-ROOMNUMBER
+           ELSE
+              MOVE "Y" TO BLN-VISITED(INT-CURROOM)
+              DISPLAY STR-DESC-INT1(INT-CURROOM)
+              DISPLAY STR-DESC-INT2(INT-CURROOM)
+              DISPLAY STR-DESC-INT3(INT-CURROOM)
+              DISPLAY STR-DESC-INT4(INT-CURROOM)
+              DISPLAY STR-DESC-INT5(INT-CURROOM)
+              DISPLAY STR-DESC-INT6(INT-CURROOM)
+              DISPLAY STR-DESC-INT7(INT-CURROOM)
+              DISPLAY STR-DESC-INT8(INT-CURROOM)
+              DISPLAY STR-DESC-INT9(INT-CURROOM)
+              DISPLAY STR-DESC-INT10(INT-CURROOM)
+              DISPLAY STR-DESC-INT11(INT-CURROOM)
+              DISPLAY STR-DESC-INT12(INT-CURROOM)
+              DISPLAY STR-DESC-INT13(INT-CURROOM)
+              DISPLAY STR-DESC-INT14(INT-CURROOM)
+              DISPLAY STR-DESC-INT15(INT-CURROOM)
+              DISPLAY STR-DESC-INT16(INT-CURROOM)
+              DISPLAY STR-DESC-INT17(INT-CURROOM)
+              DISPLAY STR-DESC-INT18(INT-CURROOM)
+              DISPLAY STR-DESC-INT19(INT-CURROOM)
+              DISPLAY STR-DESC-INT20(INT-CURROOM)
+              DISPLAY STR-DESC-INT21(INT-CURROOM)
+              DISPLAY STR-DESC-INT22(INT-CURROOM)
+              DISPLAY STR-DESC-INT23(INT-CURROOM)
+              DISPLAY STR-DESC-INT24(INT-CURROOM)
+              DISPLAY STR-DESC-INT25(INT-CURROOM)
+            END-IF.
+
+
+       0004-CHECKIFEND.
+      *    Created 01/08/2024 By Roger Williams
+      *
+      *    checks if game has ended if so sets
+      *    BLN-ENDOFGAME to Y
+
+      *    Return clsCurRoom.NextRoomEast EQUALS 0 And clsCurRoom.NextRoomNorth EQUALS 0 And clsCurRoom.NextRoomSouth EQUALS 0 And clsCurRoom.NextRoomWest EQUALS 0
+           IF INT-NEXTROOMNORTH(INT-CURROOM) EQUAL TO ZERO AND
+              INT-NEXTROOMSOUTH(INT-CURROOM) EQUAL TO ZERO AND
+              INT-NEXTROOMEAST(INT-CURROOM) EQUAL TO ZERO AND
+              INT-NEXTROOMWEST(INT-CURROOM) EQUAL TO ZERO THEN
+              IF INT-CURLEVEL LESS THAN INT-MAXLEVEL THEN
+                 PERFORM 0007-NEXTLEVEL
+              ELSE
+                 MOVE "Y" TO BLN-ENDOFGAME
+              END-IF
+           END-IF.
+
+       0005-LOADLEVEL.
+      *  'Created 23/07/2024 By Roger Williams
+      *  '
+      *  'loads INT-CURLEVEL from LEVELn_COBOL.TXT into lstRooms which
+      *  'is a collection of clsGameRooms
+      *  'level text file format matches the class structure
+      *  '
+      *    18/08/2024 RW - build the level file name from INT-CURLEVEL
+      *                    so a level change can reload a new file
+           MOVE INT-CURLEVEL TO INT-LEVELNUMEDIT
+           MOVE SPACES TO STR-BAREFILENAME
+           STRING "LEVEL" DELIMITED BY SIZE
+                  INT-LEVELNUMEDIT DELIMITED BY SIZE
+                  "_COBOL.TXT" DELIMITED BY SIZE
+                  INTO STR-BAREFILENAME
+           END-STRING.
+           PERFORM 0503-BUILDFULLPATH.
+           MOVE STR-FULLFILENAME TO STR-LEVEL1NAME.
+
+           MOVE 0 TO ENDOFLEVELFILE.
+           OPEN INPUT FILE-LEVEL1.
+
+      *    a level pack need not define every level number - a
+      *    missing file while moving on to a later level (INT-CURLEVEL
+      *    greater than 1) just ends the game gracefully; a missing
+      *    LEVEL1 file (the very first load, from 0006-INIT) is a
+      *    fatal setup error and stops the program as before
+           IF STR-LEVEL1FILESTATUS NOT EQUAL TO "00" AND
+              INT-CURLEVEL GREATER THAN 1 THEN
+              MOVE "Y" TO BLN-ENDOFGAME
+           ELSE
+              IF STR-LEVEL1FILESTATUS NOT EQUAL TO "00" THEN
+                 DISPLAY "ERROR OPENING LEVEL FILE"
+                 STOP RUN
+              END-IF
+
+      *       clear out any room data left behind by a previous
+      *       level so a shorter level can't leave stale rooms
+      *       sitting in the unused tail of the table
+              INITIALIZE REC-ROOM-INTERNAL
+
+      *       configure eof trap
+              READ FILE-LEVEL1
+                    AT END MOVE 1 TO ENDOFLEVELFILE
+              END-READ
+      *       check file has data
+              IF ENDOFLEVELFILE EQUAL TO 1
+                 DISPLAY "ERROR OPENING LEVEL FILE"
+                 STOP RUN
+              END-IF
+
+              MOVE 1 TO INT-NUMROOMS
+
+              PERFORM UNTIL ENDOFLEVELFILE EQUAL TO 1
+      *         store room data - guard against writing past
+      *         REC-ROOM's OCCURS 40 limit; keep counting past 40
+      *         without storing so 0016-VALIDATELEVEL can report the
+      *         true room count as a clean error instead of the MOVE
+      *         below corrupting memory with an out-of-range
+      *         subscript
+                IF INT-NUMROOMS NOT GREATER THAN 40
+                   MOVE REC-ROOM-READ TO REC-ROOM(INT-NUMROOMS)
+                END-IF
+                INITIALIZE REC-ROOM-READ
+
+                READ FILE-LEVEL1 INTO REC-ROOM-READ
+                      AT END
+                         MOVE 1 TO ENDOFLEVELFILE
+                END-READ
+      *          increment room counter
+                ADD 1 TO INT-NUMROOMS
+              END-PERFORM
+
+              CLOSE FILE-LEVEL1
+
+      *       sanity check the file just loaded before the player
+      *       sees anything
+              PERFORM 0016-VALIDATELEVEL
+           END-IF.
+
+       0006-INIT.
+           PERFORM 0000-CLEARSCREEN.
+           PERFORM 0005-LOADLEVEL.
+           PERFORM 0001-SHOWINTRO.
+      *    set current room number
+           MOVE 1 TO INT-CURROOM.
+           MOVE 1 TO INT-ROOMNUMBER.
+      *    resume a previous session IF a checkpoint exists
+           PERFORM 0009-RESTOREGAME.
+           PERFORM 0003-SHOWROOM.
+
+       0007-NEXTLEVEL.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    called by 0004-CHECKIFEND when the room the player is
+      *    standing in has no exits left AND more levels remain -
+      *    loads the next level file and drops the player into its
+      *    first room instead of ending the game
+           ADD 1 TO INT-CURLEVEL.
+           PERFORM 0005-LOADLEVEL.
+
+      *    0005-LOADLEVEL sets BLN-ENDOFGAME instead of loading
+      *    anything when the level pack has no file for this level
+      *    number - in that case there is no room data to show, so
+      *    let MAIN-PROCEDURE's own BLN-ENDOFGAME check end the game
+      *    instead of stepping into a room that was never loaded
+           IF BLN-ENDOFGAME NOT EQUAL TO "Y" THEN
+              MOVE 1 TO INT-CURROOM
+
+              DISPLAY SPACES
+              DISPLAY "You step onwards into the next part of the "
+                      "adventure..."
+              MOVE "Y" TO BLN-WAIT5SECONDS
+              PERFORM 0002-WAIT
+
+              PERFORM 0000-CLEARSCREEN
+              MOVE 1 TO INT-ROOMNUMBER
+              PERFORM 0003-SHOWROOM
+           END-IF.
+
+       0008-SAVEGAME.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    writes the current level, room and inventory out to the
+      *    checkpoint file so the session can be resumed later - the
+      *    file is always rewritten from scratch, there is only ever
+      *    one save slot
+           MOVE INT-CURLEVEL TO INT-SAVELEVEL.
+           MOVE INT-CURROOM TO INT-SAVEROOM.
+           MOVE INT-INVENTORYCOUNT TO INT-SAVEINVENTORYCOUNT.
+           MOVE SPACES TO REC-SAVEINVENTORY(1).
+           MOVE 1 TO INT-NUM1.
+
+           PERFORM 0013-COPYTOSAVESLOT TEST AFTER
+                   UNTIL INT-NUM1 GREATER THAN 20.
+
+           OPEN OUTPUT FILE-SAVEGAME.
+           IF STR-SAVEFILESTATUS EQUAL TO "00" THEN
+              WRITE REC-SAVEGAME
+              CLOSE FILE-SAVEGAME
+              DISPLAY "Game saved."
+           ELSE
+              DISPLAY "Unable to save game - checkpoint file "
+                      "could not be opened."
+           END-IF.
+
+       0013-COPYTOSAVESLOT.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    repeatedly called by 0008-SAVEGAME - copies one inventory
+      *    slot across into the save record
+           IF INT-NUM1 LESS THAN OR EQUAL TO INT-INVENTORYCOUNT THEN
+              MOVE REC-INVENTORY(INT-NUM1)
+                   TO REC-SAVEINVENTORY(INT-NUM1)
+           ELSE
+              MOVE SPACES TO REC-SAVEINVENTORY(INT-NUM1)
+           END-IF
+
+           ADD 1 TO INT-NUM1.
+
+       0009-RESTOREGAME.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    called once by 0006-INIT during startup - silently does
+      *    nothing IF no checkpoint file exists yet
+           OPEN INPUT FILE-SAVEGAME.
+
+           IF STR-SAVEFILESTATUS EQUAL TO "00" THEN
+              READ FILE-SAVEGAME
+              IF STR-SAVEFILESTATUS EQUAL TO "00" THEN
+                 IF INT-SAVELEVEL NOT EQUAL TO INT-CURLEVEL THEN
+                    MOVE INT-SAVELEVEL TO INT-CURLEVEL
+                    PERFORM 0005-LOADLEVEL
+                 END-IF
+                 MOVE INT-SAVEROOM TO INT-CURROOM
+      *          0003-SHOWROOM only shows the hardcoded "first room"
+      *          text when INT-ROOMNUMBER is 1, so clear it here or a
+      *          restore into any other room would show room 1 instead
+                 MOVE ZERO TO INT-ROOMNUMBER
+                 MOVE INT-SAVEINVENTORYCOUNT TO INT-INVENTORYCOUNT
+                 MOVE 1 TO INT-NUM1
+                 PERFORM 0014-COPYFROMSAVESLOT TEST AFTER
+                         UNTIL INT-NUM1 GREATER THAN 20
+                 DISPLAY "Restored saved game - welcome back!"
+              END-IF
+              CLOSE FILE-SAVEGAME
+           END-IF.
+
+       0014-COPYFROMSAVESLOT.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    repeatedly called by 0009-RESTOREGAME - copies one
+      *    inventory slot back out of the save record
+           MOVE REC-SAVEINVENTORY(INT-NUM1) TO REC-INVENTORY(INT-NUM1).
+           ADD 1 TO INT-NUM1.
+
+       0010-SHOWSUMMARY.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    displays a short end-of-session report once BLN-ENDOFGAME
+      *    is set, and writes the same figures out to FILE-REPORT
+      *    for later review
+           COMPUTE INT-REALNUMROOMS = INT-NUMROOMS - 1.
+           MOVE 0 TO INT-ROOMSVISITED.
+           MOVE 1 TO INT-NUM1.
+
+           PERFORM 0011-COUNTVISITEDROOM TEST AFTER
+                   UNTIL INT-NUM1 GREATER THAN INT-REALNUMROOMS.
+
+           DISPLAY SPACES.
+           DISPLAY "-------------------- Session Summary "
+                   "--------------------".
+           DISPLAY "Moves made        : " INT-MOVECOUNT.
+           DISPLAY "Rooms visited     : " INT-ROOMSVISITED
+                   " of " INT-REALNUMROOMS.
+           DISPLAY "Unrecognised cmds : " INT-UNRECOGNISEDCOUNT.
+           DISPLAY "------------------------------------------------".
+
+           OPEN OUTPUT FILE-REPORT.
+           IF STR-REPORTFILESTATUS EQUAL TO "00" THEN
+              MOVE SPACES TO REC-REPORT
+              STRING "Moves made: " INT-MOVECOUNT DELIMITED BY SIZE
+                 INTO REC-REPORT
+              END-STRING
+              WRITE REC-REPORT
+
+              MOVE SPACES TO REC-REPORT
+              STRING "Rooms visited: " INT-ROOMSVISITED
+                     DELIMITED BY SIZE
+                     " of " DELIMITED BY SIZE
+                     INT-REALNUMROOMS DELIMITED BY SIZE
+                 INTO REC-REPORT
+              END-STRING
+              WRITE REC-REPORT
+
+              MOVE SPACES TO REC-REPORT
+              STRING "Unrecognised commands: " DELIMITED BY SIZE
+                     INT-UNRECOGNISEDCOUNT DELIMITED BY SIZE
+                 INTO REC-REPORT
+              END-STRING
+              WRITE REC-REPORT
+
+              CLOSE FILE-REPORT
+           END-IF.
+
+       0011-COUNTVISITEDROOM.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    repeatedly called by 0010-SHOWSUMMARY - tallies how many
+      *    of the current level's rooms have BLN-VISITED set to "Y"
+           IF BLN-VISITED(INT-NUM1) EQUAL TO "Y" THEN
+              ADD 1 TO INT-ROOMSVISITED
+           END-IF
+
+           ADD 1 TO INT-NUM1.
+
+       0012-SETFILEPATHS.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    reads the optional ROGADVENTUREPATH environment variable
+      *    and prefixes it onto every data file name so the game
+      *    isnt tied to one hardcoded install directory - an unset
+      *    variable leaves STR-PROJECTPATH as spaces which means
+      *    "look in the current directory"
+           MOVE SPACES TO STR-PROJECTPATH.
+           ACCEPT STR-PROJECTPATH FROM ENVIRONMENT "ROGADVENTUREPATH".
+
+           MOVE "INTROSCR1_COBOL.TXT" TO STR-BAREFILENAME.
+           PERFORM 0503-BUILDFULLPATH.
+           MOVE STR-FULLFILENAME TO STR-INTRO1NAME.
+
+           MOVE "INTROSCR2_COBOL.TXT" TO STR-BAREFILENAME.
+           PERFORM 0503-BUILDFULLPATH.
+           MOVE STR-FULLFILENAME TO STR-INTRO2NAME.
+
+           MOVE "SAVEGAME_COBOL.TXT" TO STR-BAREFILENAME.
+           PERFORM 0503-BUILDFULLPATH.
+           MOVE STR-FULLFILENAME TO STR-SAVEGAMENAME.
+
+           MOVE "SESSION_REPORT_COBOL.TXT" TO STR-BAREFILENAME.
+           PERFORM 0503-BUILDFULLPATH.
+           MOVE STR-FULLFILENAME TO STR-REPORTNAME.
+
+           MOVE "TRANSCRIPT_COBOL.TXT" TO STR-BAREFILENAME.
+           PERFORM 0503-BUILDFULLPATH.
+           MOVE STR-FULLFILENAME TO STR-TRANSCRIPTNAME.
+
+           MOVE "VOCAB_COBOL.TXT" TO STR-BAREFILENAME.
+           PERFORM 0503-BUILDFULLPATH.
+           MOVE STR-FULLFILENAME TO STR-VOCABNAME.
+
+      *    ROGADVENTUREBATCH is the full path to a scripted-command
+      *    file, not relative to STR-PROJECTPATH like the data files
+      *    above, so it is read as-is with no 0503-BUILDFULLPATH call
+           MOVE SPACES TO STR-BATCHNAME.
+           ACCEPT STR-BATCHNAME FROM ENVIRONMENT "ROGADVENTUREBATCH".
+
+       0015-LOGTRANSCRIPT.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    called by MAIN-PROCEDURE right after every 0200-PARSEINPUT
+      *    - appends one line to FILE-TRANSCRIPT recording the room
+      *    the command was entered in, the command itself and whether
+      *    it was accepted, for later QA/audit review
+           MOVE SPACES TO REC-TRANSCRIPT.
+           STRING "Room " DELIMITED BY SIZE
+                  INT-CURROOM DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  FUNCTION TRIM(STR-INPUT) DELIMITED BY SIZE
+                  " -> " DELIMITED BY SIZE
+                  BLN-ISOK DELIMITED BY SIZE
+                  INTO REC-TRANSCRIPT
+           END-STRING.
+           IF STR-TRANSCRIPTFILESTATUS EQUAL TO "00" THEN
+              WRITE REC-TRANSCRIPT
+           END-IF.
+
+       0016-VALIDATELEVEL.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    called by 0005-LOADLEVEL right after the level file is
+      *    closed - checks the room table is small enough to fit
+      *    REC-ROOM, that no two rooms share a room id, and that
+      *    every exit leads to a room id that actually exists, before
+      *    the player ever sees the intro screens
+           MOVE "Y" TO BLN-LEVELVALID.
+
+      *    0005-LOADLEVEL leaves INT-NUMROOMS one higher than the
+      *    real room count (it counts the failed lookahead read that
+      *    finds end-of-file), so compare the real count against
+      *    REC-ROOM's OCCURS 40 limit
+           COMPUTE INT-REALNUMROOMS = INT-NUMROOMS - 1.
+
+           IF INT-REALNUMROOMS GREATER THAN 40 THEN
+              DISPLAY "LEVEL FILE ERROR: level defines more than 40 "
+                      "rooms"
+              MOVE "N" TO BLN-LEVELVALID
+      *       only the first 40 rooms were actually stored in
+      *       REC-ROOM (see 0005-LOADLEVEL's overflow guard) - cap
+      *       the duplicate/exit checks below to that many so they
+      *       never index the table past its OCCURS 40 limit
+              MOVE 40 TO INT-REALNUMROOMS
+           END-IF.
+
+           MOVE 1 TO INT-NUM1.
+           PERFORM 0017-CHECKROOMUNIQUE TEST AFTER
+                   UNTIL INT-NUM1 GREATER THAN INT-REALNUMROOMS.
+
+           MOVE 1 TO INT-NUM1.
+           PERFORM 0019-CHECKROOMEXITS TEST AFTER
+                   UNTIL INT-NUM1 GREATER THAN INT-REALNUMROOMS.
+
+           IF BLN-LEVELVALID EQUAL TO "N" THEN
+              DISPLAY "Cannot start the game until the level file "
+                      "is fixed."
+              STOP RUN
+           END-IF.
+
+       0017-CHECKROOMUNIQUE.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    repeatedly called by 0016-VALIDATELEVEL - for room
+      *    INT-NUM1, checks every later room for a matching room id
+           IF INT-ROOMID(INT-NUM1) NOT EQUAL TO ZERO THEN
+              COMPUTE INT-NUM2 = INT-NUM1 + 1
+              PERFORM 0018-CHECKROOMUNIQUEINNER TEST AFTER
+                      UNTIL INT-NUM2 GREATER THAN INT-REALNUMROOMS
+           END-IF.
+
+           ADD 1 TO INT-NUM1.
+
+       0018-CHECKROOMUNIQUEINNER.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    repeatedly called by 0017-CHECKROOMUNIQUE
+           IF INT-ROOMID(INT-NUM2) EQUAL TO INT-ROOMID(INT-NUM1) THEN
+              DISPLAY "LEVEL FILE ERROR: duplicate room id "
+                      INT-ROOMID(INT-NUM1)
+              MOVE "N" TO BLN-LEVELVALID
+           END-IF.
+
+           ADD 1 TO INT-NUM2.
+
+       0019-CHECKROOMEXITS.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    repeatedly called by 0016-VALIDATELEVEL - checks every
+      *    non-zero exit of room INT-NUM1 leads to a room id that
+      *    exists somewhere in the table
+           IF INT-NEXTROOMNORTH(INT-NUM1) NOT EQUAL TO ZERO THEN
+              MOVE INT-NEXTROOMNORTH(INT-NUM1) TO INT-EXITTARGET
+              PERFORM 0020-CHECKEXITTARGET
+           END-IF.
+           IF INT-NEXTROOMSOUTH(INT-NUM1) NOT EQUAL TO ZERO THEN
+              MOVE INT-NEXTROOMSOUTH(INT-NUM1) TO INT-EXITTARGET
+              PERFORM 0020-CHECKEXITTARGET
+           END-IF.
+           IF INT-NEXTROOMEAST(INT-NUM1) NOT EQUAL TO ZERO THEN
+              MOVE INT-NEXTROOMEAST(INT-NUM1) TO INT-EXITTARGET
+              PERFORM 0020-CHECKEXITTARGET
+           END-IF.
+           IF INT-NEXTROOMWEST(INT-NUM1) NOT EQUAL TO ZERO THEN
+              MOVE INT-NEXTROOMWEST(INT-NUM1) TO INT-EXITTARGET
+              PERFORM 0020-CHECKEXITTARGET
+           END-IF.
+
+           ADD 1 TO INT-NUM1.
+
+       0020-CHECKEXITTARGET.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    repeatedly called by 0019-CHECKROOMEXITS - looks for
+      *    INT-EXITTARGET among the loaded room ids
+           MOVE "N" TO BLN-EXITFOUND.
+           MOVE 1 TO INT-NUM3.
+
+           PERFORM 0021-LOOKFOREXITTARGET TEST AFTER
+                   UNTIL INT-NUM3 GREATER THAN INT-REALNUMROOMS.
+
+           IF BLN-EXITFOUND EQUAL TO "N" THEN
+              DISPLAY "LEVEL FILE ERROR: room " INT-ROOMID(INT-NUM1)
+                      " has an exit to non-existent room "
+                      INT-EXITTARGET
+              MOVE "N" TO BLN-LEVELVALID
+           END-IF.
+
+       0021-LOOKFOREXITTARGET.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    repeatedly called by 0020-CHECKEXITTARGET
+           IF INT-ROOMID(INT-NUM3) EQUAL TO INT-EXITTARGET THEN
+              MOVE "Y" TO BLN-EXITFOUND
+           END-IF.
+
+           ADD 1 TO INT-NUM3.
+
+       0022-LOADVOCABULARY.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    reads STR-VOCABNAME, one "TYPE:word" pair per line, and
+      *    appends each word onto the matching built-in list, so new
+      *    verbs/nouns/adjectives/prepositions/directions can be
+      *    added without recompiling. A missing vocabulary file is
+      *    not an error - the game just runs on the built-in words.
+           OPEN INPUT FILE-VOCAB.
+           IF STR-VOCABFILESTATUS EQUAL TO "00" THEN
+              READ FILE-VOCAB
+                 AT END MOVE "N" TO BLN-MOREVOCABDATA
+                 NOT AT END MOVE "Y" TO BLN-MOREVOCABDATA
+              END-READ
+              PERFORM 0023-LOADVOCABLINE TEST AFTER
+                      UNTIL BLN-MOREVOCABDATA EQUAL TO "N"
+              CLOSE FILE-VOCAB
+           END-IF.
+
+       0023-LOADVOCABLINE.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    handles the vocabulary line already in REC-VOCAB, then
+      *    reads ahead for the next one
+           MOVE SPACES TO STR-VOCABTYPE.
+           MOVE SPACES TO STR-VOCABWORD.
+           UNSTRING REC-VOCAB DELIMITED BY ":"
+              INTO STR-VOCABTYPE STR-VOCABWORD
+           END-UNSTRING.
+           MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(STR-VOCABTYPE))
+              TO STR-VOCABTYPE.
+      *    player input is always lower-cased before it is compared
+      *    against LST-VERBS/NOUNS/ADJECTIVES/PREPOSITIONS/DIRECTIONS
+      *    (see MAIN-PROCEDURE), so a word loaded here has to match
+           MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(STR-VOCABWORD))
+              TO STR-VOCABWORD.
+
+           EVALUATE STR-VOCABTYPE
+              WHEN "verb"
+                 IF INT-NUMVERBS LESS THAN 50 THEN
+                    ADD 1 TO INT-NUMVERBS
+                    MOVE STR-VOCABWORD TO LST-VERBS(INT-NUMVERBS)
+                 END-IF
+              WHEN "noun"
+                 IF INT-NUMNOUNS LESS THAN 31 THEN
+                    ADD 1 TO INT-NUMNOUNS
+                    MOVE STR-VOCABWORD TO LST-NOUNS(INT-NUMNOUNS)
+                 END-IF
+              WHEN "adjective"
+                 IF INT-NUMVADJECTIVES LESS THAN 31 THEN
+                    ADD 1 TO INT-NUMVADJECTIVES
+                    MOVE STR-VOCABWORD
+                       TO LST-ADJECTIVES(INT-NUMVADJECTIVES)
+                 END-IF
+              WHEN "preposition"
+                 IF INT-NUMPREPOSITIONS LESS THAN 25 THEN
+                    ADD 1 TO INT-NUMPREPOSITIONS
+                    MOVE STR-VOCABWORD
+                       TO LST-PREPOSITIONS(INT-NUMPREPOSITIONS)
+                 END-IF
+              WHEN "direction"
+                 IF INT-NUMDIRECTIONS LESS THAN 8 THEN
+                    ADD 1 TO INT-NUMDIRECTIONS
+                    MOVE STR-VOCABWORD
+                       TO LST-DIRECTIONS(INT-NUMDIRECTIONS)
+                 END-IF
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+           READ FILE-VOCAB
+              AT END MOVE "N" TO BLN-MOREVOCABDATA
+              NOT AT END MOVE "Y" TO BLN-MOREVOCABDATA
+           END-READ.
+
+       0024-READBATCHCOMMAND.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    called by MAIN-PROCEDURE instead of ACCEPT STR-INPUT while
+      *    BLN-BATCHMODE is "Y" - reads the next scripted command and
+      *    echoes it so a batch run's transcript reads like a normal
+      *    session; running off the end of the file behaves as if the
+      *    player had typed "exit"
+           READ FILE-BATCH INTO STR-INPUT
+              AT END
+                 MOVE "exit" TO STR-INPUT
+                 MOVE "N" TO BLN-BATCHMODE
+                 CLOSE FILE-BATCH
+           END-READ.
+           DISPLAY STR-INPUT.
+
+      *****************************************************************
+      *    clsrogparser converted from visual basic
+      *
+
+      *internal lists converted into COBOL tables
+      *
+
+       0200-PARSEINPUT.
+      *'Created 23/07/2024 By Roger Williams
+      *  '
+      *  'checks if text contains valid words e.g. nouns sets IsOk accordingly
+      *  '
+      *  'Rules
+      *  '-----
+      *  '
+      *  'every phrase should contain a verb
+      *  'every verb should either have an adjective e.g. open door
+      *  'or
+      *  'a preposition e.g. while
+      *  'or
+      *  'a noun e.g. key
+      *  '
+      *  'also handles user help requests, valid request string are:
+      *  '
+      *  'HELP
+      *  '
+      *  'HELP LIST <what>
+      *  '
+      *  '<what> types:
+      *  '
+      *  '          VERBS
+      *  '          NOUNS
+      *  '          ADJECTIVES
+      *  '          PREPOSITIONS
+      *  '          DIRECTIONS
+      *  '
+      *  '
+
+           IF FUNCTION LENGTH(STR-INPUT) NOT EQUAL ZERO THEN
+      *     clear last data
+              MOVE SPACES TO STR-NOUN
+              MOVE SPACES TO STR-VERB
+              MOVE SPACES TO STR-ADJECTIVE
+              MOVE SPACES TO STR-PREPOSITION
+              MOVE SPACES TO STR-DIRECTION
+              MOVE SPACES TO STR-OBJECT
+              MOVE SPACES TO STR-RESULT1
+              MOVE SPACES TO STR-RESULT2
+              MOVE SPACES TO STR-RESULT3
+              MOVE SPACES TO STR-RESULT4
+
+              MOVE 1 TO INT-START
+      *     separate into vars what a cool function!
+              UNSTRING STR-INPUT DELIMITED BY ALL SPACES
+                       INTO
+                       STR-RESULT1,
+                       STR-RESULT2,
+                       STR-RESULT3,
+                       STR-RESULT4
+                       POINTER INT-START
+                       TALLYING INT-COUNT
+              END-UNSTRING
+           END-IF.
+
+      *    get STR-RESULT2 length
+
+              MOVE 1 TO INT-LENGTH
+              MOVE STR-RESULT2 TO STR-GETLENGTH
+              PERFORM 0500-GETSTRINGLENGTH
+
+           IF STR-RESULT1 EQUAL TO "help" THEN
+               IF INT-LENGTH EQUAL TO ZERO THEN
+                  PERFORM 0201-HELP-LIST
+                  MOVE "Y" TO BLN-ISOK
+               ELSE
+      *            if phrase user type starts with HELP has second word
+                   IF STR-RESULT2 EQUAL TO "list" THEN
+                      EVALUATE STR-RESULT3
+                          WHEN "verbs"
+                            MOVE 0 TO BYT-WHAT
+                            MOVE "Y" TO BLN-ISOK
+                          WHEN "nouns"
+                            MOVE 1 TO BYT-WHAT
+                            MOVE "Y" TO BLN-ISOK
+                          WHEN "adjectives"
+                            MOVE 2 TO BYT-WHAT
+                            MOVE "Y" TO BLN-ISOK
+                          WHEN "prepositions"
+                            MOVE 3 TO BYT-WHAT
+                            MOVE "Y" TO BLN-ISOK
+                          WHEN "directions"
+                            MOVE 4 TO BYT-WHAT
+                            MOVE "Y" TO BLN-ISOK
+                          WHEN OTHER
+                            MOVE "N" TO BLN-ISOK
+                      END-EVALUATE
+      *               show data to user
+                      IF BLN-ISOK EQUAL TO "Y" THEN
+                         PERFORM 0203-HELP-LISTVALIDWORDS
+                      END-IF
+                   END-IF
+               END-IF
+           ELSE
+      *      'every phrase should contain a verb
+      *      'every verb should either have an
+      *      '
+      *      'adjective e.g. door
+      *      'or
+      *      'a preposition e.g. while
+      *      'or
+      *      'a noun e.g. key
+      *      '
+
+      *      check for each type of word - reset BLN-OK first, since
+      *      0204-LOOKFORWORDTYPE only ever sets it back to "Y" and
+      *      never to "N", so it has to be cleared here each time or
+      *      one recognised word in the session leaves it stuck "Y"
+             MOVE "N" TO BLN-OK
+             MOVE ZERO TO BYT-WHAT
+             PERFORM 0202-CONTAINSVALIDWORDS
+             MOVE 1 TO BYT-WHAT
+             PERFORM 0202-CONTAINSVALIDWORDS
+             MOVE 2 TO BYT-WHAT
+             PERFORM 0202-CONTAINSVALIDWORDS
+             MOVE 3 TO BYT-WHAT
+             PERFORM 0202-CONTAINSVALIDWORDS
+             MOVE 4 TO BYT-WHAT
+             PERFORM 0202-CONTAINSVALIDWORDS
+
+      *      combine an adjective immediately followed by a noun
+      *      into one object e.g. "rusty key"
+             PERFORM 0213-BUILDOBJECTNAME
+
+      *      if found
+             IF BLN-OK EQUAL TO "Y" THEN
+                 MOVE "Y" TO BLN-ISOK
+             ELSE
+                 MOVE "N" TO BLN-ISOK
+                 ADD 1 TO INT-UNRECOGNISEDCOUNT
+                 DISPLAY "Unrecognised command"
+             END-IF
+           END-IF.
+
+       0201-HELP-LIST.
+      *Created 24/07/2024 By Roger Williams
+      *
+      *Lists the available help options
+      *
+      *NOTE: for later phases could all these options be shown in SECOND console?
+      *
+
+           PERFORM 0000-CLEARSCREEN.
+
+           DISPLAY "Help Options".
+           DISPLAY "=================================================".
+           DISPLAY SPACES.
+           DISPLAY "List adjectives          - help list adjectives".
+           DISPLAY "List verbs               - help list verbs".
+           DISPLAY "List nouns               - help list nouns".
+           DISPLAY "List prepositions        - help list prepositions".
+           DISPLAY "List movement directions - help list directions".
+           DISPLAY " ".
+           DISPLAY "Type: exit - at any time to end the game".
+           DISPLAY SPACES.
+
+           MOVE 1 TO INT-NUM.
+           COMPUTE INT-NUM2 = 30 - 12.
+
+      *    "scroll" text to top of display
+           PERFORM 0502-PRINTBLANKLINES WITH TEST BEFORE
+                   UNTIL INT-NUM GREATER THAN INT-NUM2.
+
+       0202-CONTAINSVALIDWORDS.
+      * 'Created 23/07/2024 By Roger Williams
+      * '
+      * 'checks if strPhrase contains verb,noun,adjective,preposition,direction
+      * '
+      * 'VARS
+      * '
+      * 'strWhat    : what to search
+      * 'bytWhat    : what to check for (enum) verb,noun etc
+      * '
+      * 'returns true if finds valid phrase/word
+      * 'also populates 05 class vars:
+      * '
+      * 'noun
+      * 'verb
+      * 'adjective
+      * 'preposition
+      * 'direction
+      * '
+           MOVE "N" TO BLN-ISOK.
+
+             EVALUATE BYT-WHAT
+               WHEN 0
+                 MOVE 1 TO INT-NUM
+
+                 PERFORM 0204-LOOKFORWORDTYPE WITH TEST AFTER
+                 UNTIL INT-NUM GREATER THAN INT-NUMVERBS
+
+               WHEN 1
+                 MOVE 1 TO INT-NUM
+
+                 PERFORM 0204-LOOKFORWORDTYPE WITH TEST AFTER
+                 UNTIL INT-NUM GREATER THAN INT-NUMNOUNS
+
+               WHEN 2
+                 MOVE 1 TO INT-NUM
+
+                 PERFORM 0204-LOOKFORWORDTYPE WITH TEST AFTER
+                 UNTIL INT-NUM GREATER THAN INT-NUMVADJECTIVES
+
+               WHEN 3
+                 MOVE 1 TO INT-NUM
+
+                 PERFORM 0204-LOOKFORWORDTYPE WITH TEST AFTER
+                 UNTIL INT-NUM GREATER THAN INT-NUMPREPOSITIONS
+
+               WHEN 4
+                 MOVE 1 TO INT-NUM
+
+                 PERFORM 0204-LOOKFORWORDTYPE WITH TEST AFTER
+                 UNTIL INT-NUM GREATER THAN INT-NUMDIRECTIONS
+           END-EVALUATE.
+
+
+
+       0203-HELP-LISTVALIDWORDS.
+      *Created 23/07/2024 By Roger Williams
+      *
+      *when users types: HELP LIST VERBS
+      *
+      *runs this sub which shows them on the console
+      *
+      *VARS
+      *
+      *bytWhat    : what to show (uses enum) 0EQUALSverb 1EQUALSnoun etc.
+
+      *make sure help is only text on screen
+           PERFORM 0000-CLEARSCREEN.
+
+           MOVE 1 TO INT-NUM1.
+           MOVE ZERO TO INT-NUM2.
+           MOVE 1 TO INT-NUM3.
+           MOVE ZERO TO INT-LINESPRINTED.
+
+           MOVE SPACES TO STR-OUTPUT.
+
+           EVALUATE BYT-WHAT
+             WHEN ZERO
+                MOVE INT-NUMVERBS TO INT-NUM3
+                DISPLAY "Valid Verbs"
+                DISPLAY "**********************************************"
+             WHEN 1
+                MOVE INT-NUMNOUNS TO INT-NUM3
+                DISPLAY "Valid Nouns"
+                DISPLAY "**********************************************"
+             WHEN 2
+                MOVE INT-NUMVADJECTIVES TO INT-NUM3
+                DISPLAY "Valid Adjectives"
+                DISPLAY "**********************************************"
+             WHEN 3
+                MOVE INT-NUMPREPOSITIONS TO INT-NUM3
+                DISPLAY "Valid Prepositions"
+                DISPLAY "**********************************************"
+             WHEN 4
+                MOVE INT-NUMDIRECTIONS TO INT-NUM3
+                DISPLAY "Valid Directions"
+                DISPLAY "**********************************************"
+           END-EVALUATE.
+
+      *print list contents to console
+           PERFORM 0501-HELP-LISTVALIDWORDSDISPLAY WITH TEST AFTER
+                   UNTIL INT-NUM1 GREATER THAN INT-NUM3.
+
+           MOVE 1 TO INT-NUM.
+      *    calculate number of blank lines
+           COMPUTE INT-NUM2 = 26 -INT-LINESPRINTED.
+      *    "scroll" text to top of display
+           PERFORM 0502-PRINTBLANKLINES WITH TEST AFTER
+                   UNTIL INT-NUM EQUAL TO INT-NUM2.
+
+       0204-LOOKFORWORDTYPE.
+      *    Created 12/08/2024 By Roger Williams
+      *
+      *    Compares table list at index INT-NUM with each of the strings
+      *    populated by the UNSTRING command to look for a match
+      *
+      *    Repeatedly called by: 0202-CONTAINSVALIDWORDS
+      *
+           EVALUATE BYT-WHAT
+               WHEN 0
+                    IF LST-VERBS(INT-NUM) EQUAL TO STR-RESULT1 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT1 TO STR-VERB
+                    END-IF
+                    IF LST-VERBS(INT-NUM) EQUAL TO STR-RESULT2 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT2 TO STR-VERB
+                    END-IF
+                    IF LST-VERBS(INT-NUM) EQUAL TO STR-RESULT3 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT3 TO STR-VERB
+                    END-IF
+                    IF LST-VERBS(INT-NUM) EQUAL TO STR-RESULT4 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT4 TO STR-VERB
+                    END-IF
+
+                 ADD 1 TO INT-NUM
+               WHEN 1
+                    IF LST-NOUNS(INT-NUM) EQUAL TO STR-RESULT1 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT1 TO STR-NOUN
+                    END-IF
+                    IF LST-NOUNS(INT-NUM) EQUAL TO STR-RESULT2 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT2 TO STR-NOUN
+                    END-IF
+                    IF LST-NOUNS(INT-NUM) EQUAL TO STR-RESULT3 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT3 TO STR-NOUN
+                    END-IF
+                    IF LST-NOUNS(INT-NUM) EQUAL TO STR-RESULT4 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT4 TO STR-NOUN
+                    END-IF
+
+                 ADD 1 TO INT-NUM
+               WHEN 2
+                    IF LST-ADJECTIVES(INT-NUM) EQUAL TO STR-RESULT1 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT1 TO STR-ADJECTIVE
+                    END-IF
+                    IF LST-ADJECTIVES(INT-NUM) EQUAL TO STR-RESULT2 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT2 TO STR-ADJECTIVE
+                    END-IF
+                    IF LST-ADJECTIVES(INT-NUM) EQUAL TO STR-RESULT3 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT3 TO STR-ADJECTIVE
+                    END-IF
+                    IF LST-ADJECTIVES(INT-NUM) EQUAL TO STR-RESULT4 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT4 TO STR-ADJECTIVE
+                    END-IF
+
+                 ADD 1 TO INT-NUM
+
+               WHEN 3
+                    IF LST-PREPOSITIONS(INT-NUM)
+                       EQUAL TO STR-RESULT1 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT1 TO STR-PREPOSITION
+                    END-IF
+                    IF LST-PREPOSITIONS(INT-NUM)
+                       EQUAL TO STR-RESULT2 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT2 TO STR-PREPOSITION
+                    END-IF
+                    IF LST-PREPOSITIONS(INT-NUM)
+                       EQUAL TO STR-RESULT3 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT3 TO STR-PREPOSITION
+                    END-IF
+                    IF LST-PREPOSITIONS(INT-NUM)
+                       EQUAL TO STR-RESULT4 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT4 TO STR-PREPOSITION
+                    END-IF
+
+                    ADD 1 TO INT-NUM
+               WHEN 4
+                    IF LST-DIRECTIONS(INT-NUM) EQUAL TO STR-RESULT1 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT1 TO STR-DIRECTION
+                    END-IF
+                    IF LST-DIRECTIONS(INT-NUM) EQUAL TO STR-RESULT2 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT2 TO STR-DIRECTION
+                    END-IF
+                    IF LST-DIRECTIONS(INT-NUM) EQUAL TO STR-RESULT3 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT3 TO STR-DIRECTION
+                    END-IF
+                    IF LST-DIRECTIONS(INT-NUM) EQUAL TO STR-RESULT4 THEN
+                       MOVE "Y" TO BLN-OK
+                       MOVE STR-RESULT4 TO STR-DIRECTION
+                    END-IF
+
+                    ADD 1 TO INT-NUM
+           END-EVALUATE.
+
+       0205-LOOKFORROOM.
+      *     created 12/08/2024 By Roger Williams
+      *
+      *    looks through the room ID list for a value matching
+      *    INT-CURROOM if found sets INT-CURROOM to the room id value
+      *
+      *    NOTE: this is a safeguard as not all rooms will be in straight
+      *          list index order the level layout is like a binary tree
+      *          so pays to double check
+      *
+           IF INT-CURROOM EQUAL TO INT-ROOMID(INT-NUM1) THEN
+              MOVE INT-NUM1 TO INT-CURROOM
+           END-IF
+
+           ADD 1 TO INT-NUM1.
+
+       0206-TAKEORDROPITEM.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    handles "take"/"get" (picks up an item lying in the
+      *    current room) and "drop" (puts a carried item back down)
+      *
+           MOVE STR-NOUN TO STR-ITEMWANTED.
+      *    prefer the two-word object name IF the player typed one
+           IF STR-OBJECT NOT EQUAL TO SPACES THEN
+              MOVE STR-OBJECT TO STR-ITEMWANTED
+           END-IF.
+
+           IF STR-ITEMWANTED EQUAL TO SPACES THEN
+              DISPLAY "Take or drop what?"
+           ELSE
+              IF STR-RESULT1 EQUAL TO "drop" THEN
+                 PERFORM 0209-DROPITEM
+              ELSE
+                 PERFORM 0208-TAKEITEM
+              END-IF
+           END-IF.
+
+       0207-CHECKHASITEM.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    searches REC-INVENTORY for STR-ITEMWANTED and sets
+      *    BLN-HASITEM to "Y" if the player is carrying it
+      *
+           MOVE "N" TO BLN-HASITEM.
+           MOVE 1 TO INT-NUM1.
+
+           PERFORM 0210-LOOKININVENTORY TEST AFTER
+                   UNTIL INT-NUM1 GREATER THAN INT-INVENTORYCOUNT.
+
+       0208-TAKEITEM.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    moves STR-ITEMWANTED from the current room into the
+      *    player's inventory IF it is actually lying in the room
+      *
+           IF STR-ROOMITEM(INT-CURROOM) EQUAL TO STR-ITEMWANTED THEN
+              IF INT-INVENTORYCOUNT GREATER THAN OR EQUAL TO 20 THEN
+                 DISPLAY "You cant carry any more!"
+              ELSE
+                 ADD 1 TO INT-INVENTORYCOUNT
+                 MOVE STR-ITEMWANTED
+                      TO REC-INVENTORY(INT-INVENTORYCOUNT)
+                 MOVE SPACES TO STR-ROOMITEM(INT-CURROOM)
+                 DISPLAY "You take the "
+                         FUNCTION TRIM(STR-ITEMWANTED) "."
+              END-IF
+           ELSE
+              DISPLAY "There is no " FUNCTION TRIM(STR-ITEMWANTED)
+                      " here to take!"
+           END-IF.
+
+       0209-DROPITEM.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    puts a carried item back down into the current room
+      *
+           PERFORM 0207-CHECKHASITEM.
+
+           IF BLN-HASITEM EQUAL TO "N" THEN
+              DISPLAY "You arent carrying "
+                      FUNCTION TRIM(STR-ITEMWANTED) "!"
+           ELSE
+              PERFORM 0211-REMOVEFROMINVENTORY
+              MOVE STR-ITEMWANTED TO STR-ROOMITEM(INT-CURROOM)
+              DISPLAY "You drop the "
+                      FUNCTION TRIM(STR-ITEMWANTED) "."
+           END-IF.
+
+       0210-LOOKININVENTORY.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    repeatedly called by 0207-CHECKHASITEM
+      *
+           IF REC-INVENTORY(INT-NUM1) EQUAL TO STR-ITEMWANTED THEN
+              MOVE "Y" TO BLN-HASITEM
+           END-IF
+
+           ADD 1 TO INT-NUM1.
+
+       0211-REMOVEFROMINVENTORY.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    removes the first slot matching STR-ITEMWANTED from
+      *    REC-INVENTORY, closing the gap left behind
+      *
+           MOVE "N" TO BLN-REMOVEDONE.
+           MOVE 1 TO INT-NUM1.
+           MOVE 0 TO INT-NUM2.
+
+           PERFORM 0212-COPYINVENTORYSLOT TEST AFTER
+                   UNTIL INT-NUM1 GREATER THAN INT-INVENTORYCOUNT.
+
+           MOVE INT-NUM2 TO INT-INVENTORYCOUNT.
+
+       0212-COPYINVENTORYSLOT.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    repeatedly called by 0211-REMOVEFROMINVENTORY - copies
+      *    every slot except the first match for STR-ITEMWANTED down
+      *    into a compacted list, INT-NUM2 counts the compacted slots
+      *
+           IF REC-INVENTORY(INT-NUM1) EQUAL TO STR-ITEMWANTED AND
+              BLN-REMOVEDONE EQUAL TO "N" THEN
+              MOVE "Y" TO BLN-REMOVEDONE
+           ELSE
+              ADD 1 TO INT-NUM2
+              MOVE REC-INVENTORY(INT-NUM1) TO REC-INVENTORY(INT-NUM2)
+           END-IF
+
+           ADD 1 TO INT-NUM1.
+
+       0213-BUILDOBJECTNAME.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    called by 0200-PARSEINPUT - IF the matched adjective sits
+      *    immediately in front of the matched noun in the words the
+      *    player typed, joins them into STR-OBJECT e.g. "rusty key"
+      *    so level authors can tell apart two items sharing a noun
+      *
+           IF STR-ADJECTIVE NOT EQUAL TO SPACES AND
+              STR-NOUN NOT EQUAL TO SPACES THEN
+              IF STR-RESULT1 EQUAL TO STR-ADJECTIVE AND
+                 STR-RESULT2 EQUAL TO STR-NOUN THEN
+                 PERFORM 0214-JOINADJECTIVEANDNOUN
+              END-IF
+              IF STR-RESULT2 EQUAL TO STR-ADJECTIVE AND
+                 STR-RESULT3 EQUAL TO STR-NOUN THEN
+                 PERFORM 0214-JOINADJECTIVEANDNOUN
+              END-IF
+              IF STR-RESULT3 EQUAL TO STR-ADJECTIVE AND
+                 STR-RESULT4 EQUAL TO STR-NOUN THEN
+                 PERFORM 0214-JOINADJECTIVEANDNOUN
+              END-IF
+           END-IF.
+
+       0214-JOINADJECTIVEANDNOUN.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    repeatedly called by 0213-BUILDOBJECTNAME
+      *
+           STRING FUNCTION TRIM(STR-ADJECTIVE) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(STR-NOUN) DELIMITED BY SIZE
+                  INTO STR-OBJECT
+           END-STRING.
+
+       0215-FINDGATEDDIRECTION.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    called from MAIN-PROCEDURE when the player types
+      *    "open <noun>" (e.g. "open door") instead of "go <direction>"
+      *    - the room/level file has no concept of which wall a door
+      *    is on, so treat "open" as an attempt on whichever exit of
+      *    the current room actually needs an item, in N/S/E/W order,
+      *    and let the existing item-gated movement logic below take
+      *    it from there
+           MOVE SPACES TO STR-DIRECTION.
+           IF STR-ITEMREQNORTH(INT-CURROOM) NOT EQUAL TO SPACES THEN
+              MOVE "north" TO STR-DIRECTION
+           ELSE
+              IF STR-ITEMREQSOUTH(INT-CURROOM) NOT EQUAL TO SPACES THEN
+                 MOVE "south" TO STR-DIRECTION
+              ELSE
+                 IF STR-ITEMREQEAST(INT-CURROOM) NOT EQUAL TO SPACES
+                    THEN
+                    MOVE "east" TO STR-DIRECTION
+                 ELSE
+                    IF STR-ITEMREQWEST(INT-CURROOM) NOT EQUAL TO
+                       SPACES THEN
+                       MOVE "west" TO STR-DIRECTION
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+      *    custom function
+       0500-GETSTRINGLENGTH.
+      *    created 12/08/2024 By Roger Williams
+      *
+      *    COBOL equivalent of modern LENGTH function
+      *
+      *    takes string put into STR-TEMP1 and returns length in
+      *    INT-LENGTH
+      *
+      *
+           MOVE ZERO TO INT-COUNTOFLEADINGSPACES.
+      *    get amount of UNUSED characters in the string
+           INSPECT FUNCTION REVERSE (STR-GETLENGTH)
+                    TALLYING INT-COUNTOFLEADINGSPACES
+           FOR LEADING SPACE.
+      *    use that value to get string length
+           SUBTRACT INT-COUNTOFLEADINGSPACES
+                   FROM FUNCTION LENGTH(STR-GETLENGTH)
+           GIVING INT-LENGTH.
+
+       0501-HELP-LISTVALIDWORDSDISPLAY.
+      *    created 12/08/2024 by Roger Williams
+      *
+      *    repeatedly called by 0203-HELP-LISTVALIDWORDS
+      *    shows contents of required list oneline at a time
+      *
+           EVALUATE BYT-WHAT
+             WHEN ZERO
+               IF INT-NUM2 NOT EQUAL TO 6 THEN
+                  DISPLAY LST-VERBS(INT-NUM1) WITH NO ADVANCING
+                  ADD 1 TO INT-NUM2
+               END-IF
+
+      *print string when 10 commands in it to stop unwanted word wrap
+               IF INT-NUM2 EQUAL TO 6 THEN
+      *reset vars
+                   MOVE ZERO TO INT-NUM2
+                   ADD 1 TO INT-LINESPRINTED
+               END-IF
+             WHEN 1
+               IF INT-NUM2 NOT EQUAL TO 6 THEN
+                  DISPLAY LST-NOUNS(INT-NUM1) WITH NO ADVANCING
+                  ADD 1 TO INT-NUM2
+               END-IF
+
+      *print string when 10 commands in it to stop unwanted word wrap
+               IF INT-NUM2 EQUAL TO 6 THEN
+      *reset vars
+                   MOVE ZERO TO INT-NUM2
+                   ADD 1 TO INT-LINESPRINTED
+               END-IF
+             WHEN 2
+               IF INT-NUM2 NOT EQUAL TO 6 THEN
+                  DISPLAY LST-ADJECTIVES(INT-NUM1) WITH NO ADVANCING
+                  ADD 1 TO INT-NUM2
+               END-IF
+
+      *print string when 10 commands in it to stop unwanted word wrap
+               IF INT-NUM2 EQUAL TO 6 THEN
+      *reset vars
+                   MOVE ZERO TO INT-NUM2
+                   ADD 1 TO INT-LINESPRINTED
+               END-IF
+             WHEN 3
+               IF INT-NUM2 NOT EQUAL TO 6 THEN
+                  DISPLAY LST-PREPOSITIONS(INT-NUM1) WITH NO ADVANCING
+                  ADD 1 TO INT-NUM2
+               END-IF
+
+      *print string when 10 commands in it to stop unwanted word wrap
+               IF INT-NUM2 EQUAL TO 6 THEN
+      *reset vars
+                   MOVE ZERO TO INT-NUM2
+                   ADD 1 TO INT-LINESPRINTED
+               END-IF
+             WHEN 4
+               IF INT-NUM2 NOT EQUAL TO 6 THEN
+                  DISPLAY LST-DIRECTIONS(INT-NUM1) WITH NO ADVANCING
+                  ADD 1 TO INT-NUM2
+               END-IF
+
+      *print string when 10 commands in it to stop unwanted word wrap
+               IF INT-NUM2 EQUAL TO 6 THEN
+      *reset vars
+                   MOVE ZERO TO INT-NUM2
+                   ADD 1 TO INT-LINESPRINTED
+               END-IF
+           END-EVALUATE.
+
+           ADD 1 TO INT-NUM1.
+
+
+       0502-PRINTBLANKLINES.
+      *    Created 12/08/2024 By Roger Williams
+      *
+      *    prints blank line repeatedly called by:
+      *    0201-HELP-LIST
+      *    0201-HELP-LISTVALIDWORDS
+           DISPLAY SPACES.
+           ADD 1 TO INT-NUM.
+
+       0503-BUILDFULLPATH.
+      *    Created 18/08/2024 By Roger Williams
+      *
+      *    custom function - joins STR-PROJECTPATH and
+      *    STR-BAREFILENAME into STR-FULLFILENAME, called by
+      *    0012-SETFILEPATHS and 0005-LOADLEVEL
+           IF STR-PROJECTPATH EQUAL TO SPACES THEN
+              MOVE STR-BAREFILENAME TO STR-FULLFILENAME
+           ELSE
+              MOVE SPACES TO STR-FULLFILENAME
+              STRING FUNCTION TRIM(STR-PROJECTPATH) DELIMITED BY SIZE
+                     FUNCTION TRIM(STR-BAREFILENAME)
+                        DELIMITED BY SIZE
+                     INTO STR-FULLFILENAME
+              END-STRING
+           END-IF.
+
+
+       END PROGRAM ROGsTextAdventureCOBOL.
